@@ -4,9 +4,12 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           01 WS-A      PIC 9(4)   VALUE 100.
-           01 WS-B      PIC 9(4)   VALUE 25.
-           01 WS-RESULT PIC 9(8)   VALUE ZERO.
+      *> COMP-3 (packed decimal) instead of zoned DISPLAY digits -- at
+      *> batch/production volumes these are the fields the COMPUTE-
+      *> heavy paragraphs below hit hardest; see request 031.
+           01 WS-A      PIC 9(4)   VALUE 100 COMP-3.
+           01 WS-B      PIC 9(4)   VALUE 25  COMP-3.
+           01 WS-RESULT PIC 9(8)   VALUE ZERO COMP-3.
            01 WS-REM    PIC 9(4)   VALUE ZERO.
            01 WS-FMTD   PIC ZZZ,ZZ9 VALUE ZERO.
 
@@ -23,12 +26,22 @@
            MULTIPLY WS-A BY WS-B GIVING WS-RESULT
            DISPLAY "MULTIPLY: A * B = " WS-RESULT
 
-           DIVIDE WS-A BY WS-B GIVING WS-RESULT REMAINDER WS-REM
-           DISPLAY "DIVIDE:   A / B = " WS-RESULT
-           DISPLAY "REMAINDER:        " WS-REM
+           DIVIDE WS-A BY WS-B GIVING WS-RESULT ROUNDED
+               REMAINDER WS-REM
+               ON SIZE ERROR
+                   DISPLAY "DIVIDE:   ** size error, flagged **"
+               NOT ON SIZE ERROR
+                   DISPLAY "DIVIDE:   A / B = " WS-RESULT
+                   DISPLAY "REMAINDER:        " WS-REM
+           END-DIVIDE
 
            COMPUTE WS-RESULT = (WS-A * WS-A) + (WS-B * WS-B)
-           MOVE WS-RESULT TO WS-FMTD
-           DISPLAY "COMPUTE:  A^2 + B^2 = " WS-FMTD
-
-           STOP RUN.
+               ON SIZE ERROR
+                   DISPLAY "COMPUTE:  ** size error, flagged **"
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-FMTD
+                   DISPLAY "COMPUTE:  A^2 + B^2 = " WS-FMTD
+           END-COMPUTE
+
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
