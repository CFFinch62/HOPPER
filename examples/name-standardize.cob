@@ -0,0 +1,178 @@
+      *> name-standardize.cob - HOPPER Example 6b: Customer Name
+      *> Standardization
+      *> Applies Strings.cob's STRING/UNSTRING/FUNCTION UPPER-CASE
+      *> approach to arbitrary multi-part customer names instead of a
+      *> single hardcoded two-part name. Reads customers.txt where each
+      *> name is "Last,First Middle Suffix" (comma separates last name,
+      *> spaces separate the rest), writes a standardized upper-case
+      *> record per customer, and rejects names that don't parse
+      *> cleanly (missing comma, blank last/first name).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NameStandardize.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO "customers.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT STDFILE  ASSIGN TO "customers_standardized.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STD-STATUS.
+           SELECT REJFILE  ASSIGN TO "customers_name_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+           SELECT MFEXTFILE ASSIGN TO "customers_mainframe.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CUSTFILE.
+           01 CUST-RECORD.
+               05 CUST-ID     PIC 9(5).
+               05 CUST-NAME   PIC X(40).
+
+           FD STDFILE.
+           01 STD-RECORD     PIC X(80).
+
+           FD REJFILE.
+           01 REJ-RECORD     PIC X(110).
+
+           FD MFEXTFILE.
+           COPY NAMEXTR.
+
+       WORKING-STORAGE SECTION.
+           01 WS-CUST-STATUS PIC XX VALUE SPACES.
+           01 WS-STD-STATUS  PIC XX VALUE SPACES.
+           01 WS-REJ-STATUS  PIC XX VALUE SPACES.
+           01 WS-MF-STATUS   PIC XX VALUE SPACES.
+           01 WS-EOF         PIC X  VALUE "N".
+               88 END-OF-FILE VALUE "Y".
+
+           01 WS-RAW-NAME     PIC X(40) VALUE SPACES.
+           01 WS-LAST-NAME    PIC X(20) VALUE SPACES.
+           01 WS-REMAINDER    PIC X(30) VALUE SPACES.
+           01 WS-FIRST-NAME   PIC X(15) VALUE SPACES.
+           01 WS-MIDDLE-NAME  PIC X(15) VALUE SPACES.
+           01 WS-SUFFIX       PIC X(10) VALUE SPACES.
+           01 WS-COMMA-PARTS  PIC 9     VALUE ZERO.
+           01 WS-SPACE-PARTS  PIC 9     VALUE ZERO.
+           01 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+
+           01 WS-REC-COUNT   PIC 9(6) VALUE ZERO.
+           01 WS-STD-COUNT   PIC 9(6) VALUE ZERO.
+           01 WS-REJ-COUNT   PIC 9(6) VALUE ZERO.
+           01 WS-NUM-REJ-COUNT PIC 9(6) VALUE ZERO.
+           COPY EXCPCTL.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CUSTFILE
+           IF WS-CUST-STATUS NOT = "00"
+               DISPLAY "! Cannot open customers.txt status "
+                       WS-CUST-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STDFILE
+           OPEN OUTPUT REJFILE
+           OPEN OUTPUT MFEXTFILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL END-OF-FILE
+               READ CUSTFILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM 1000-STANDARDIZE-NAME
+               END-READ
+           END-PERFORM
+           CLOSE CUSTFILE
+           CLOSE STDFILE
+           CLOSE REJFILE
+           CLOSE MFEXTFILE
+           DISPLAY "Name standardization complete. Records: "
+                   WS-REC-COUNT " Standardized: " WS-STD-COUNT
+                   " Rejected: " WS-REJ-COUNT
+                   " Malformed ids: " WS-NUM-REJ-COUNT
+           STOP RUN.
+
+       1000-STANDARDIZE-NAME.
+           ADD 1 TO WS-REC-COUNT
+      *> A non-numeric customer id is a different failure than a
+      *> malformed name -- routed to the shared exceptions report
+      *> instead of the name-parse REJFILE, and skipped entirely since
+      *> there's no id to key the standardized/rejected record on; see
+      *> request 033.
+           IF CUST-ID NOT NUMERIC
+               PERFORM 1050-REJECT-MALFORMED-ID
+           ELSE
+               PERFORM 1060-PARSE-CUSTOMER-NAME
+           END-IF.
+
+       1050-REJECT-MALFORMED-ID.
+           ADD 1 TO WS-NUM-REJ-COUNT
+           MOVE "NAMESTANDARDIZE" TO EXC-PROGRAM-NAME
+           MOVE "customers.txt"   TO EXC-SOURCE-FILE
+           MOVE "CUST-ID"         TO EXC-FIELD-NAME
+           MOVE CUST-ID           TO EXC-RAW-VALUE
+           MOVE "non-numeric customer id" TO EXC-REASON
+           CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+           DISPLAY "  ! Malformed customer id rejected -- see "
+                   "hopper_exceptions.txt".
+
+       1060-PARSE-CUSTOMER-NAME.
+           MOVE SPACES TO WS-LAST-NAME WS-REMAINDER WS-FIRST-NAME
+                          WS-MIDDLE-NAME WS-SUFFIX
+           MOVE ZERO   TO WS-COMMA-PARTS WS-SPACE-PARTS
+           MOVE CUST-NAME TO WS-RAW-NAME
+
+           UNSTRING WS-RAW-NAME DELIMITED BY ","
+               INTO WS-LAST-NAME WS-REMAINDER
+               TALLYING IN WS-COMMA-PARTS
+           END-UNSTRING.
+
+           IF WS-COMMA-PARTS < 2 OR FUNCTION TRIM(WS-LAST-NAME) = SPACES
+               MOVE "missing/blank last name" TO WS-REJECT-REASON
+               PERFORM 1100-REJECT-NAME
+           ELSE
+               UNSTRING FUNCTION TRIM(WS-REMAINDER) DELIMITED BY SPACE
+                   INTO WS-FIRST-NAME WS-MIDDLE-NAME WS-SUFFIX
+                   TALLYING IN WS-SPACE-PARTS
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-FIRST-NAME) = SPACES
+                   MOVE "missing first name" TO WS-REJECT-REASON
+                   PERFORM 1100-REJECT-NAME
+               ELSE
+                   PERFORM 1200-WRITE-STANDARD-RECORD
+               END-IF
+           END-IF.
+
+       1100-REJECT-NAME.
+           ADD 1 TO WS-REJ-COUNT
+           MOVE SPACES TO REJ-RECORD
+           STRING "Customer " CUST-ID ": '" CUST-NAME
+                  "' rejected - " WS-REJECT-REASON
+               DELIMITED BY SIZE INTO REJ-RECORD
+           WRITE REJ-RECORD.
+
+       1200-WRITE-STANDARD-RECORD.
+           ADD 1 TO WS-STD-COUNT
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LAST-NAME))
+               TO WS-LAST-NAME
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIRST-NAME))
+               TO WS-FIRST-NAME
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MIDDLE-NAME))
+               TO WS-MIDDLE-NAME
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SUFFIX))
+               TO WS-SUFFIX
+           MOVE SPACES TO STD-RECORD
+           STRING CUST-ID " " WS-LAST-NAME ", " WS-FIRST-NAME " "
+                  WS-MIDDLE-NAME " " WS-SUFFIX
+               DELIMITED BY SIZE INTO STD-RECORD
+           WRITE STD-RECORD
+
+           MOVE SPACES TO MF-NAME-RECORD
+           MOVE CUST-ID        TO MF-CUST-ID
+           MOVE WS-LAST-NAME   TO MF-LAST-NAME
+           MOVE WS-FIRST-NAME  TO MF-FIRST-NAME
+           MOVE WS-MIDDLE-NAME TO MF-MIDDLE-NAME
+           MOVE WS-SUFFIX      TO MF-SUFFIX
+           WRITE MF-NAME-RECORD.
