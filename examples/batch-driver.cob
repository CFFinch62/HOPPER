@@ -0,0 +1,66 @@
+      *> batch-driver.cob - HOPPER Example 10: Batch Driver
+      *> Runs Arithmetic, Conditionals, Loops, Strings, Tables, and
+      *> FileIO in a defined sequence, CALLing each as a subprogram
+      *> and checking RETURN-CODE after every step. The chain stops on
+      *> the first failure instead of running the remaining steps
+      *> against whatever state the failed step left behind.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchDriver.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-STEP-NAME     PIC X(20) VALUE SPACES.
+           01 WS-CHAIN-FAILED  PIC X    VALUE "N".
+               88 CHAIN-FAILED VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE "Arithmetic"   TO WS-STEP-NAME
+           CALL "Arithmetic"
+           PERFORM 1000-CHECK-STEP
+
+           IF NOT CHAIN-FAILED
+               MOVE "Conditionals" TO WS-STEP-NAME
+               CALL "Conditionals"
+               PERFORM 1000-CHECK-STEP
+           END-IF
+
+           IF NOT CHAIN-FAILED
+               MOVE "Loops"     TO WS-STEP-NAME
+               CALL "Loops"
+               PERFORM 1000-CHECK-STEP
+           END-IF
+
+           IF NOT CHAIN-FAILED
+               MOVE "Strings"   TO WS-STEP-NAME
+               CALL "Strings"
+               PERFORM 1000-CHECK-STEP
+           END-IF
+
+           IF NOT CHAIN-FAILED
+               MOVE "Tables"    TO WS-STEP-NAME
+               CALL "Tables"
+               PERFORM 1000-CHECK-STEP
+           END-IF
+
+           IF NOT CHAIN-FAILED
+               MOVE "FileIO"    TO WS-STEP-NAME
+               CALL "FileIO"
+               PERFORM 1000-CHECK-STEP
+           END-IF
+
+           IF CHAIN-FAILED
+               DISPLAY "Batch chain STOPPED at " WS-STEP-NAME
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               DISPLAY "Batch chain complete. All steps passed."
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       1000-CHECK-STEP.
+           DISPLAY "--- Step: " WS-STEP-NAME
+                   " condition code=" RETURN-CODE " ---"
+           IF RETURN-CODE NOT = ZERO
+               SET CHAIN-FAILED TO TRUE
+           END-IF.
