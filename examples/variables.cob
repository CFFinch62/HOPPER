@@ -0,0 +1,131 @@
+      *> variables.cob - HOPPER Example 2: Variables and Data Types
+      *> WS-ACCT-STATUS replaces the old plain yes/no WS-FLAG with a
+      *> real account status code (ACTIVE/SUSPENDED/CLOSED/PENDING),
+      *> the shape of every account/customer status field this shop
+      *> actually maintains.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Variables.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-INTEGER     PIC 9(4)        VALUE 2024.
+           01 WS-DECIMAL     PIC 9(4)V99     VALUE 1234.56.
+           01 WS-SIGNED      PIC S9(4)       VALUE -42.
+           01 WS-TEXT        PIC X(20)       VALUE "Grace Hopper".
+           01 WS-CHAR        PIC X           VALUE "H".
+           01 WS-ACCT-STATUS PIC X           VALUE "A".
+               88 ACCT-ACTIVE    VALUE "A".
+               88 ACCT-SUSPENDED VALUE "S".
+               88 ACCT-CLOSED    VALUE "C".
+               88 ACCT-PENDING   VALUE "P".
+           COPY MONEYFMT.
+           COPY TEXTVAL.
+
+           01 WS-CREDIT-LIMIT PIC S9(4) VALUE -500.
+           01 WS-TXN-AMOUNT   PIC S9(4) VALUE -100.
+           01 WS-NEW-BALANCE  PIC S9(4) VALUE ZERO.
+
+           01 WS-INTERACTIVE  PIC X VALUE "N".
+               88 RUN-INTERACTIVE VALUE "Y".
+
+       PROCEDURE DIVISION.
+           DISPLAY "Run in interactive mode and key in test values? "
+                   "(Y/N): " WITH NO ADVANCING
+           ACCEPT WS-INTERACTIVE FROM CONSOLE
+           IF RUN-INTERACTIVE
+               PERFORM 0100-ACCEPT-TEST-VALUES
+           END-IF.
+
+      *> Validates WS-TEXT/WS-CHAR whether they hold their VALUE-clause
+      *> defaults (non-interactive path) or a keyed-in value (interactive
+      *> path) -- see request 029.
+           PERFORM 0150-VALIDATE-TEXT-FIELDS.
+
+           DISPLAY "--- COBOL Data Types ---"
+           DISPLAY "Integer:   " WS-INTEGER
+           DISPLAY "Decimal:   " WS-DECIMAL
+           DISPLAY "Signed:    " WS-SIGNED
+           DISPLAY "Text:      " WS-TEXT
+           DISPLAY "Character: " WS-CHAR
+           DISPLAY "Acct Status (88): " WS-ACCT-STATUS
+
+           EVALUATE TRUE
+               WHEN ACCT-ACTIVE
+                   DISPLAY "Account is ACTIVE"
+               WHEN ACCT-SUSPENDED
+                   DISPLAY "Account is SUSPENDED"
+               WHEN ACCT-CLOSED
+                   DISPLAY "Account is CLOSED"
+               WHEN ACCT-PENDING
+                   DISPLAY "Account is PENDING"
+               WHEN OTHER
+                   DISPLAY "Account status is unrecognized"
+           END-EVALUATE.
+
+           MOVE WS-DECIMAL TO MF-RAW-AMOUNT
+           CALL "MoneyFormat" USING MONEY-CONTROL-BLOCK
+           DISPLAY "Formatted: " FUNCTION TRIM(MF-FORMATTED)
+
+           PERFORM 1000-APPLY-TRANSACTION
+
+           STOP RUN.
+
+       0100-ACCEPT-TEST-VALUES.
+      *> Lets us key in edge cases (negative decimals, oversized text,
+      *> invalid flag characters) at run time instead of a recompile.
+           DISPLAY "Enter integer value: " WITH NO ADVANCING
+           ACCEPT WS-INTEGER FROM CONSOLE
+           DISPLAY "Enter decimal value: " WITH NO ADVANCING
+           ACCEPT WS-DECIMAL FROM CONSOLE
+           DISPLAY "Enter signed balance: " WITH NO ADVANCING
+           ACCEPT WS-SIGNED FROM CONSOLE
+           DISPLAY "Enter text (up to 20 chars): " WITH NO ADVANCING
+           ACCEPT WS-TEXT FROM CONSOLE
+           DISPLAY "Enter single character: " WITH NO ADVANCING
+           ACCEPT WS-CHAR FROM CONSOLE
+           DISPLAY "Enter account status (A/S/C/P): " WITH NO ADVANCING
+           ACCEPT WS-ACCT-STATUS FROM CONSOLE
+           DISPLAY "Enter transaction amount: " WITH NO ADVANCING
+           ACCEPT WS-TXN-AMOUNT FROM CONSOLE.
+
+       0150-VALIDATE-TEXT-FIELDS.
+      *> Checks WS-TEXT/WS-CHAR against the allowed printable-character
+      *> class; runs unconditionally so the non-interactive (VALUE
+      *> clause) path is covered as well as the interactive path -- see
+      *> request 029.
+           MOVE SPACES TO TV-INPUT
+           MOVE WS-TEXT TO TV-INPUT(1:20)
+           MOVE 20 TO TV-LENGTH
+           CALL "TextValidate" USING TEXT-VALIDATE-BLOCK
+           IF NOT TV-IS-VALID
+               DISPLAY "  ** WS-TEXT has " TV-BAD-COUNT
+                       " non-printable byte(s) **"
+           END-IF
+           MOVE SPACES TO TV-INPUT
+           MOVE WS-CHAR TO TV-INPUT(1:1)
+           MOVE 1 TO TV-LENGTH
+           CALL "TextValidate" USING TEXT-VALIDATE-BLOCK
+           IF NOT TV-IS-VALID
+               DISPLAY "  ** WS-CHAR is a non-printable byte **"
+           END-IF.
+
+       1000-APPLY-TRANSACTION.
+      *> Applies WS-TXN-AMOUNT to the WS-SIGNED balance, guarding the
+      *> COMPUTE with ON SIZE ERROR and rejecting anything that would
+      *> push the balance past WS-CREDIT-LIMIT.
+           DISPLAY "--- Credit Limit Check ---"
+           DISPLAY "Balance: " WS-SIGNED "  Limit: " WS-CREDIT-LIMIT
+                   "  Txn: " WS-TXN-AMOUNT
+           COMPUTE WS-NEW-BALANCE = WS-SIGNED + WS-TXN-AMOUNT
+               ON SIZE ERROR
+                   DISPLAY "  ** transaction rejected: size error **"
+               NOT ON SIZE ERROR
+                   IF WS-NEW-BALANCE < WS-CREDIT-LIMIT
+                       DISPLAY "  ** transaction rejected: would "
+                               "breach credit limit **"
+                   ELSE
+                       MOVE WS-NEW-BALANCE TO WS-SIGNED
+                       DISPLAY "  Transaction applied. New balance: "
+                               WS-SIGNED
+                   END-IF
+           END-COMPUTE.
