@@ -0,0 +1,249 @@
+      *> tables.cob - HOPPER Example 7: Tables (Arrays)
+      *> WS-SCORES-TABLE is sized by WS-COUNT (OCCURS ... DEPENDING ON)
+      *> instead of a fixed OCCURS 5, so it can represent a real class
+      *> roster of any size up to WS-MAX-SCORES instead of always
+      *> exactly five entries. Every subscript reference is bounds
+      *> checked before use, with out-of-range attempts logged to an
+      *> exceptions report instead of corrupting memory or abending.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Tables.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCPFILE ASSIGN TO "tables_exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+      *> Yesterday's total/average/min/max, read back at the top of
+      *> the trend report and overwritten with today's figures at the
+      *> end of the run so the next run has something to compare
+      *> against.
+           SELECT SNAPFILE ASSIGN TO "tables_snapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD EXCPFILE.
+           01 EXC-RECORD PIC X(80).
+
+           FD SNAPFILE.
+           01 SNAP-RECORD.
+               05 SNAP-DATE    PIC 9(8).
+               05 SNAP-TOTAL   PIC 9(6).
+               05 SNAP-AVERAGE PIC 9(5)V99.
+               05 SNAP-MIN     PIC 9(3).
+               05 SNAP-MAX     PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EXC-STATUS PIC XX VALUE SPACES.
+           01 WS-EXC-COUNT  PIC 9(4) VALUE ZERO.
+
+      *> Loaded from the shared hopper_params.txt parameter file (falls
+      *> back to 100 when it's absent); see request 034.
+           01 WS-MAX-SCORES PIC 9(3) VALUE 100.
+           01 WS-COUNT      PIC 9(3) VALUE 6.
+           COPY HOPPARM.
+      *> COMP-3 (packed decimal) instead of zoned DISPLAY digits -- at
+      *> the class-roster volumes this table is sized for, WS-SCORE
+      *> and WS-TOTAL are the fields the COMPUTE-heavy statistics
+      *> paragraphs below hit hardest; see request 031.
+           01 WS-SCORES-TABLE.
+               05 WS-SCORE    PIC 9(3) COMP-3
+                   OCCURS 1 TO 100 TIMES DEPENDING ON WS-COUNT
+                   ASCENDING KEY IS WS-SCORE
+                   INDEXED BY I.
+           01 WS-TOTAL   PIC 9(6) VALUE ZERO COMP-3.
+           01 WS-AVERAGE PIC 9(5)V99 VALUE ZERO.
+           01 WS-MIN     PIC 9(3) VALUE ZERO.
+           01 WS-MAX     PIC 9(3) VALUE ZERO.
+           01 WS-SUM-SQ-DIFF PIC 9(8)V9999 VALUE ZERO.
+           01 WS-VARIANCE     PIC 9(5)V9999 VALUE ZERO.
+           01 WS-STDDEV       PIC 9(3)V9999 VALUE ZERO.
+           01 WS-DIFF         PIC S9(3)V9999 VALUE ZERO.
+
+           01 WS-LOOKUP-TARGET PIC 9(3) VALUE 88.
+
+           01 WS-CHECK-INDEX PIC 9(4) VALUE ZERO.
+           01 WS-SUB-OK      PIC X VALUE "N".
+               88 SUBSCRIPT-VALID VALUE "Y".
+
+           COPY DATESTAMP.
+           01 WS-SNAP-STATUS  PIC XX VALUE SPACES.
+           01 WS-PRIOR-FOUND  PIC X  VALUE "N".
+               88 PRIOR-FOUND VALUE "Y".
+           01 WS-PRIOR-TOTAL   PIC 9(6)    VALUE ZERO.
+           01 WS-PRIOR-AVERAGE PIC 9(5)V99 VALUE ZERO.
+           01 WS-PRIOR-MIN     PIC 9(3)    VALUE ZERO.
+           01 WS-PRIOR-MAX     PIC 9(3)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT EXCPFILE
+
+           CALL "ParamLoad" USING HOPPER-PARAMETERS
+           MOVE PARM-TABLE-MAX-SCORES TO WS-MAX-SCORES
+
+           *> Populate table - roster size comes from WS-COUNT, not a
+           *> hardcoded OCCURS limit, so any number of scores up to
+           *> WS-MAX-SCORES can be processed. Kept in ascending order
+           *> so SEARCH ALL can binary-search it below.
+           MOVE 73 TO WS-SCORE(1)
+           MOVE 78 TO WS-SCORE(2)
+           MOVE 85 TO WS-SCORE(3)
+           MOVE 88 TO WS-SCORE(4)
+           MOVE 92 TO WS-SCORE(5)
+           MOVE 95 TO WS-SCORE(6)
+
+           DISPLAY "--- Scores Table (" WS-COUNT " entries) ---"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
+               MOVE I TO WS-CHECK-INDEX
+               PERFORM 1000-VALIDATE-SUBSCRIPT
+               IF SUBSCRIPT-VALID
+                   DISPLAY "  Score(" I ") = " WS-SCORE(I)
+                   ADD WS-SCORE(I) TO WS-TOTAL
+                   IF I = 1
+                       MOVE WS-SCORE(I) TO WS-MIN
+                       MOVE WS-SCORE(I) TO WS-MAX
+                   ELSE
+                       IF WS-SCORE(I) < WS-MIN
+                           MOVE WS-SCORE(I) TO WS-MIN
+                       END-IF
+                       IF WS-SCORE(I) > WS-MAX
+                           MOVE WS-SCORE(I) TO WS-MAX
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-AVERAGE = WS-TOTAL / WS-COUNT
+           DISPLAY "Total:   " WS-TOTAL
+           DISPLAY "Average: " WS-AVERAGE
+           DISPLAY "Minimum: " WS-MIN
+           DISPLAY "Maximum: " WS-MAX
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
+               MOVE I TO WS-CHECK-INDEX
+               PERFORM 1000-VALIDATE-SUBSCRIPT
+               IF SUBSCRIPT-VALID
+                   COMPUTE WS-DIFF = WS-SCORE(I) - WS-AVERAGE
+                   COMPUTE WS-SUM-SQ-DIFF = WS-SUM-SQ-DIFF
+                       + (WS-DIFF * WS-DIFF)
+               END-IF
+           END-PERFORM
+           COMPUTE WS-VARIANCE = WS-SUM-SQ-DIFF / WS-COUNT
+           COMPUTE WS-STDDEV = FUNCTION SQRT(WS-VARIANCE)
+           DISPLAY "Std Dev: " WS-STDDEV
+
+           PERFORM 3000-TREND-REPORT
+
+           PERFORM 2000-LOOKUP-SCORE
+
+           *> Prove the bounds check catches a real out-of-range
+           *> attempt instead of silently corrupting memory.
+           MOVE WS-COUNT TO WS-CHECK-INDEX
+           ADD 5 TO WS-CHECK-INDEX
+           PERFORM 1000-VALIDATE-SUBSCRIPT
+
+           CLOSE EXCPFILE
+           DISPLAY "Subscript exceptions logged: " WS-EXC-COUNT
+
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       1000-VALIDATE-SUBSCRIPT.
+      *> Checks WS-CHECK-INDEX against the table's live bounds
+      *> (1 through WS-COUNT, never past WS-MAX-SCORES) before any
+      *> WS-SCORE(WS-CHECK-INDEX) reference is allowed to happen.
+           IF WS-CHECK-INDEX >= 1 AND WS-CHECK-INDEX <= WS-COUNT
+                   AND WS-CHECK-INDEX <= WS-MAX-SCORES
+               MOVE "Y" TO WS-SUB-OK
+           ELSE
+               MOVE "N" TO WS-SUB-OK
+               PERFORM 1100-LOG-SUBSCRIPT-EXCEPTION
+           END-IF.
+
+       1100-LOG-SUBSCRIPT-EXCEPTION.
+           ADD 1 TO WS-EXC-COUNT
+           MOVE SPACES TO EXC-RECORD
+           STRING "Subscript " WS-CHECK-INDEX
+                  " out of range (table has " WS-COUNT " entries)"
+               DELIMITED BY SIZE INTO EXC-RECORD
+           WRITE EXC-RECORD
+           DISPLAY "  ** exception: subscript " WS-CHECK-INDEX
+                   " out of range **".
+
+       3000-TREND-REPORT.
+      *> Read yesterday's snapshot (if any), report whether today's
+      *> total/average moved up, down, or stayed put, then overwrite
+      *> the snapshot with today's figures for tomorrow's comparison.
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-STAMP
+           MOVE "N" TO WS-PRIOR-FOUND
+           OPEN INPUT SNAPFILE
+           IF WS-SNAP-STATUS = "00"
+               READ SNAPFILE
+                   NOT AT END
+                       SET PRIOR-FOUND TO TRUE
+                       MOVE SNAP-TOTAL   TO WS-PRIOR-TOTAL
+                       MOVE SNAP-AVERAGE TO WS-PRIOR-AVERAGE
+                       MOVE SNAP-MIN     TO WS-PRIOR-MIN
+                       MOVE SNAP-MAX     TO WS-PRIOR-MAX
+               END-READ
+               CLOSE SNAPFILE
+           END-IF
+
+           DISPLAY "--- Day-over-Day Trend ---"
+           IF PRIOR-FOUND
+               PERFORM 3100-SHOW-TOTAL-TREND
+               PERFORM 3200-SHOW-AVERAGE-TREND
+           ELSE
+               DISPLAY "  No prior snapshot -- today's run is the "
+                       "baseline."
+           END-IF
+
+           OPEN OUTPUT SNAPFILE
+           MOVE DTS-RUN-DATE TO SNAP-DATE
+           MOVE WS-TOTAL     TO SNAP-TOTAL
+           MOVE WS-AVERAGE   TO SNAP-AVERAGE
+           MOVE WS-MIN       TO SNAP-MIN
+           MOVE WS-MAX       TO SNAP-MAX
+           WRITE SNAP-RECORD
+           CLOSE SNAPFILE.
+
+       3100-SHOW-TOTAL-TREND.
+           IF WS-TOTAL > WS-PRIOR-TOTAL
+               DISPLAY "  Total:   " WS-TOTAL " (was " WS-PRIOR-TOTAL
+                       ") -- IMPROVING"
+           ELSE IF WS-TOTAL < WS-PRIOR-TOTAL
+               DISPLAY "  Total:   " WS-TOTAL " (was " WS-PRIOR-TOTAL
+                       ") -- SLIPPING"
+           ELSE
+               DISPLAY "  Total:   " WS-TOTAL " (was " WS-PRIOR-TOTAL
+                       ") -- UNCHANGED"
+           END-IF.
+
+       3200-SHOW-AVERAGE-TREND.
+           IF WS-AVERAGE > WS-PRIOR-AVERAGE
+               DISPLAY "  Average: " WS-AVERAGE " (was "
+                       WS-PRIOR-AVERAGE ") -- IMPROVING"
+           ELSE IF WS-AVERAGE < WS-PRIOR-AVERAGE
+               DISPLAY "  Average: " WS-AVERAGE " (was "
+                       WS-PRIOR-AVERAGE ") -- SLIPPING"
+           ELSE
+               DISPLAY "  Average: " WS-AVERAGE " (was "
+                       WS-PRIOR-AVERAGE ") -- UNCHANGED"
+           END-IF.
+
+       2000-LOOKUP-SCORE.
+      *> SEARCH ALL does a binary search of the ASCENDING KEY table
+      *> instead of a linear PERFORM VARYING scan - the scan above
+      *> stays for display purposes, but lookups by value use this.
+           DISPLAY "--- SEARCH ALL lookup for " WS-LOOKUP-TARGET " ---"
+           SET I TO 1
+           SEARCH ALL WS-SCORE
+               AT END
+                   DISPLAY "  Score " WS-LOOKUP-TARGET " not found"
+               WHEN WS-SCORE(I) = WS-LOOKUP-TARGET
+                   DISPLAY "  Score " WS-LOOKUP-TARGET
+                           " found at index " I
+           END-SEARCH.
