@@ -0,0 +1,25 @@
+      *> money-format.cob - HOPPER Example 13: Money Formatting
+      *> Called subprogram: edits a raw signed amount into a
+      *> floating-dollar, comma-grouped, trailing-sign display field so
+      *> every report CALLs the same routine instead of each one
+      *> declaring its own PICTURE clause for dollar output.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MoneyFormat.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> Floating $ needs one digit position of its own, so this must
+      *> carry one more digit position than MF-RAW-AMOUNT's PIC
+      *> S9(9)V99 integer part (9 digits) to avoid silently dropping
+      *> the leading digit on large amounts.
+           01 WS-EDITED PIC $$$$,$$$,$$9.99-.
+
+       LINKAGE SECTION.
+           COPY MONEYFMT.
+
+       PROCEDURE DIVISION USING MONEY-CONTROL-BLOCK.
+       0000-MAIN.
+           MOVE MF-RAW-AMOUNT TO WS-EDITED
+           MOVE SPACES TO MF-FORMATTED
+           MOVE WS-EDITED TO MF-FORMATTED
+           GOBACK.
