@@ -0,0 +1,79 @@
+      *> strings.cob - HOPPER Example 6: String Operations
+      *> Uses the shared PERSON master record for the name fields so a
+      *> first/last name means the same thing here as it does in
+      *> Conditionals.cob and every other person-oriented program.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Strings.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY PERSON.
+           COPY TEXTVAL.
+           COPY HOPPARM.
+           01 WS-FULL      PIC X(25) VALUE SPACES.
+           01 WS-GREETING  PIC X(40) VALUE SPACES.
+           01 WS-UPPER     PIC X(15) VALUE SPACES.
+           01 WS-LENGTH    PIC 9(3)  VALUE ZERO.
+      *> Loaded from the shared hopper_params.txt parameter file (falls
+      *> back to "," when it's absent); see request 034.
+           01 WS-DELIM     PIC X     VALUE ",".
+           01 WS-PART1     PIC X(15) VALUE SPACES.
+           01 WS-PART2     PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           CALL "ParamLoad" USING HOPPER-PARAMETERS
+           MOVE PARM-STRING-DELIM TO WS-DELIM
+
+           MOVE "Grace"  TO PERS-FIRST-NAME
+           MOVE "Hopper" TO PERS-LAST-NAME
+           PERFORM 0100-VALIDATE-NAME-FIELDS
+
+           DISPLAY "--- STRING (concatenation) ---"
+           STRING PERS-FIRST-NAME DELIMITED BY SPACE
+                  " "             DELIMITED BY SIZE
+                  PERS-LAST-NAME  DELIMITED BY SPACE
+                  INTO WS-FULL
+           DISPLAY "Full name: " WS-FULL
+
+           DISPLAY "--- FUNCTION UPPER-CASE ---"
+           MOVE FUNCTION UPPER-CASE(PERS-FIRST-NAME) TO WS-UPPER
+           DISPLAY "Upper: " WS-UPPER
+
+           DISPLAY "--- FUNCTION LENGTH ---"
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PERS-LAST-NAME))
+               TO WS-LENGTH
+           DISPLAY "Length of '" PERS-LAST-NAME "' (trimmed): "
+                   WS-LENGTH
+
+           DISPLAY "--- UNSTRING (split) ---"
+           STRING "Ada" WS-DELIM "Lovelace"
+               DELIMITED BY SIZE INTO WS-GREETING
+           UNSTRING WS-GREETING DELIMITED BY WS-DELIM
+               INTO WS-PART1
+                    WS-PART2
+           DISPLAY "Part 1: " FUNCTION TRIM(WS-PART1)
+           DISPLAY "Part 2: " FUNCTION TRIM(WS-PART2)
+
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       0100-VALIDATE-NAME-FIELDS.
+      *> Checks the name fields against the allowed printable-character
+      *> class before they're allowed into the STRING/UNSTRING parsing
+      *> below; see request 029.
+           MOVE SPACES TO TV-INPUT
+           MOVE PERS-FIRST-NAME TO TV-INPUT(1:15)
+           MOVE 15 TO TV-LENGTH
+           CALL "TextValidate" USING TEXT-VALIDATE-BLOCK
+           IF NOT TV-IS-VALID
+               DISPLAY "  ** PERS-FIRST-NAME has " TV-BAD-COUNT
+                       " non-printable byte(s) **"
+           END-IF
+           MOVE SPACES TO TV-INPUT
+           MOVE PERS-LAST-NAME TO TV-INPUT(1:20)
+           MOVE 20 TO TV-LENGTH
+           CALL "TextValidate" USING TEXT-VALIDATE-BLOCK
+           IF NOT TV-IS-VALID
+               DISPLAY "  ** PERS-LAST-NAME has " TV-BAD-COUNT
+                       " non-printable byte(s) **"
+           END-IF.
