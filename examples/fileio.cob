@@ -0,0 +1,417 @@
+      *> fileio.cob - HOPPER Example 8: Keyed File I/O
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FileIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Reorganized from LINE SEQUENTIAL to a keyed file so a
+      *> downstream program can pull one record by key instead of
+      *> scanning the whole file. This build's GnuCOBOL runtime has
+      *> no ISAM handler (ORGANIZATION INDEXED is refused at compile
+      *> time: "runtime is not configured to support ORGANIZATION
+      *> INDEXED"), so RELATIVE with ACCESS DYNAMIC and a numeric
+      *> RELATIVE KEY is used instead -- direct by-key access without
+      *> needing an ISAM library.
+           SELECT OUTFILE ASSIGN TO "hopper_test.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-OUT-RRN
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT INFILE  ASSIGN TO "hopper_test.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-IN-RRN
+               FILE STATUS IS WS-IN-STATUS.
+      *> Restart/checkpoint file for the write phase: holds the last
+      *> WS-COUNT value committed so a rerun can resume instead of
+      *> reprocessing the whole batch.
+           SELECT CKPTFILE ASSIGN TO "hopper_ckpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *> Records that fail an I/O verb are diverted here with the
+      *> failing status code instead of letting the run abend.
+           SELECT REJFILE ASSIGN TO "hopper_reject.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+      *> Authorized-operator list checked before the write phase is
+      *> allowed to run; see request 028.
+           SELECT OPFILE ASSIGN TO "hopper_operators.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OP-STATUS.
+      *> Audit trail: every WRITE OUT-RECORD attempt in the write
+      *> phase is mirrored here with timestamp, operator id, program
+      *> name, and the record written, so we have a trail to point to
+      *> when someone asks who wrote a line and when.
+           SELECT AUDITFILE ASSIGN TO "hopper_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> BLOCK CONTAINS groups several physical records per disk I/O
+      *> instead of one, so the bulk write/read loops below don't pay
+      *> a per-record I/O penalty at production volumes; see request
+      *> 030. This is transparent to every READ/WRITE in this program
+      *> -- no call site's interface changes because of it.
+           FD OUTFILE
+               BLOCK CONTAINS 10 RECORDS.
+           01 OUT-RECORD.
+               05 OUT-KEY   PIC 9(5).
+               05 OUT-DATE  PIC 9(8).
+               05 OUT-TIME  PIC 9(6).
+               05 OUT-DATA  PIC X(61).
+
+           FD INFILE
+               BLOCK CONTAINS 10 RECORDS.
+           01 IN-RECORD.
+               05 IN-KEY    PIC 9(5).
+               05 IN-DATE   PIC 9(8).
+               05 IN-TIME   PIC 9(6).
+               05 IN-DATA   PIC X(61).
+
+           FD CKPTFILE.
+           01 CKPT-RECORD   PIC 9(3).
+
+           FD REJFILE.
+           01 REJ-RECORD    PIC X(90).
+
+           FD OPFILE.
+           01 OP-RECORD     PIC X(8).
+
+           FD AUDITFILE.
+           01 AUD-RECORD    PIC X(140).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF        PIC X VALUE "N".
+               88 END-OF-FILE VALUE "Y".
+           01 WS-COUNT      PIC 9(3) VALUE ZERO.
+           01 WS-START-CT   PIC 9(3) VALUE 1.
+           01 WS-CKPT-VALUE PIC 9(3) VALUE ZERO.
+           01 WS-OUT-RRN    PIC 9(5) VALUE ZERO.
+           01 WS-IN-RRN     PIC 9(5) VALUE ZERO.
+           01 WS-CKPT-STATUS PIC XX  VALUE SPACES.
+           01 WS-OUT-STATUS  PIC XX  VALUE SPACES.
+           01 WS-IN-STATUS   PIC XX  VALUE SPACES.
+           01 WS-REJ-STATUS  PIC XX  VALUE SPACES.
+           01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-AUD-STATUS  PIC XX  VALUE SPACES.
+      *> Operator id keyed in at sign-on (1100-SIGN-ON) and checked
+      *> against hopper_operators.txt before the write phase is
+      *> allowed to run; falls back to "SYSTEM" as the sole authorized
+      *> operator when that list is absent. The same field is what
+      *> 1500-WRITE-AUDIT-RECORD already stamps onto every audit line.
+           01 WS-OPERATOR-ID PIC X(8) VALUE "SYSTEM".
+           01 WS-OP-STATUS   PIC XX VALUE SPACES.
+           01 WS-OP-EOF      PIC X  VALUE "N".
+               88 OP-FILE-EOF VALUE "Y".
+           01 WS-OP-AUTHORIZED PIC X VALUE "N".
+               88 OPERATOR-AUTHORIZED VALUE "Y".
+           01 WS-PROGRAM-ID  PIC X(8) VALUE "FILEIO".
+      *> Run date/time stamped onto every OUT-RECORD written (and
+      *> mirrored into the audit trail) so a downstream trend or
+      *> reconciliation report can tell when each record was produced.
+           COPY DATESTAMP.
+      *> Control totals: the write phase's own accumulated count and
+      *> key hash are the expected values the read phase reconciles
+      *> against, so a short or duplicated read is flagged instead of
+      *> relying on someone eyeballing the console output.
+           01 WS-WRITE-RECORDS PIC 9(6) VALUE ZERO.
+           01 WS-WRITE-HASH    PIC 9(8) VALUE ZERO.
+           01 WS-READ-RECORDS  PIC 9(6) VALUE ZERO.
+           01 WS-READ-HASH     PIC 9(8) VALUE ZERO.
+      *> High-volume bulk records are staged here and flushed
+      *> WS-BLOCK-SIZE at a time instead of a WRITE per record in the
+      *> hot loop; see request 030. The initial "Hello" record and
+      *> 1320-FLUSH-BLOCK-BUFFER's own WRITE are the two call sites
+      *> that keep the record-at-a-time interface: the first has to
+      *> land before any buffered bulk data, and GnuCOBOL has no verb
+      *> to WRITE more than one RELATIVE record at a time, so a
+      *> buffered record's actual disk WRITE still happens one at a
+      *> time at flush -- BLOCK CONTAINS on OUTFILE above is what
+      *> delivers the real reduction in physical I/O across that loop.
+           01 WS-BLOCK-SIZE  PIC 9(2) VALUE 3.
+           01 WS-BLOCK-COUNT PIC 9(2) VALUE ZERO.
+           01 WS-BLK-IDX     PIC 9(2) VALUE ZERO.
+           01 WS-OUT-BLOCK.
+               05 WSB-ENTRY OCCURS 10 TIMES.
+                   10 WSB-RRN  PIC 9(5).
+                   10 WSB-KEY  PIC 9(5).
+                   10 WSB-DATA PIC X(61).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-WRITE-PHASE
+           PERFORM 2000-READ-PHASE
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       1000-WRITE-PHASE.
+           PERFORM 1050-SIGN-ON
+           IF NOT OPERATOR-AUTHORIZED
+               DISPLAY "  ! Sign-on denied for operator '"
+                       WS-OPERATOR-ID "' -- write phase will not run"
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 1100-CHECK-RESTART
+           DISPLAY "Writing to hopper_test.dat (keyed)..."
+           IF WS-START-CT = 1
+               OPEN OUTPUT OUTFILE
+           ELSE
+      *> Resuming: OPEN OUTPUT on a RELATIVE file would truncate the
+      *> records already committed in the prior run, so re-open the
+      *> existing file I-O instead; if the checkpoint outlived the
+      *> data file (e.g. a stale/missing hopper_test.dat), fall back
+      *> to OUTPUT so the write phase can still start fresh.
+               OPEN I-O OUTFILE
+               IF WS-OUT-STATUS NOT = "00"
+                   OPEN OUTPUT OUTFILE
+                   MOVE 1 TO WS-START-CT
+               END-IF
+           END-IF
+           IF WS-OUT-STATUS NOT = "00"
+               DISPLAY "  ! OPEN OUTFILE failed, status " WS-OUT-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-START-CT = 1
+               MOVE 1 TO WS-OUT-RRN
+               MOVE 0 TO OUT-KEY
+               MOVE "Hello from HOPPER!" TO OUT-DATA
+               PERFORM 1300-WRITE-OUT-RECORD
+           ELSE
+               DISPLAY "  Resuming after line " WS-START-CT
+               COMPUTE WS-OUT-RRN = WS-START-CT
+           END-IF
+           PERFORM VARYING WS-COUNT FROM WS-START-CT BY 1
+                   UNTIL WS-COUNT > 5
+               ADD 1 TO WS-OUT-RRN
+               MOVE WS-COUNT TO OUT-KEY
+               STRING "Line " WS-COUNT ": value = "
+                      WS-COUNT DELIMITED BY SIZE
+                      INTO OUT-DATA
+               PERFORM 1310-BUFFER-OUT-RECORD
+           END-PERFORM
+           PERFORM 1320-FLUSH-BLOCK-BUFFER
+           MOVE 5 TO WS-COUNT
+           PERFORM 1200-WRITE-CHECKPOINT
+           CLOSE OUTFILE
+           DISPLAY "Write complete. Rejects: " WS-REJECT-COUNT.
+
+       1310-BUFFER-OUT-RECORD.
+      *> Stages the current OUT-KEY/OUT-DATA/WS-OUT-RRN into the block
+      *> buffer instead of writing immediately; flushes (and
+      *> checkpoints) automatically once WS-BLOCK-SIZE records have
+      *> accumulated, so a checkpoint is only ever taken after the
+      *> records it counts are actually on disk.
+           ADD 1 TO WS-BLOCK-COUNT
+           MOVE WS-OUT-RRN TO WSB-RRN(WS-BLOCK-COUNT)
+           MOVE OUT-KEY    TO WSB-KEY(WS-BLOCK-COUNT)
+           MOVE OUT-DATA   TO WSB-DATA(WS-BLOCK-COUNT)
+           IF WS-BLOCK-COUNT >= WS-BLOCK-SIZE
+               PERFORM 1320-FLUSH-BLOCK-BUFFER
+               PERFORM 1200-WRITE-CHECKPOINT
+           END-IF.
+
+       1320-FLUSH-BLOCK-BUFFER.
+      *> The one place a buffered bulk record actually reaches disk --
+      *> a tight loop over whatever has accumulated since the last
+      *> flush, reusing 1300-WRITE-OUT-RECORD's single-record WRITE.
+           PERFORM VARYING WS-BLK-IDX FROM 1 BY 1
+                   UNTIL WS-BLK-IDX > WS-BLOCK-COUNT
+               MOVE WSB-RRN(WS-BLK-IDX)  TO WS-OUT-RRN
+               MOVE WSB-KEY(WS-BLK-IDX)  TO OUT-KEY
+               MOVE WSB-DATA(WS-BLK-IDX) TO OUT-DATA
+               PERFORM 1300-WRITE-OUT-RECORD
+           END-PERFORM
+           MOVE ZERO TO WS-BLOCK-COUNT.
+
+       1300-WRITE-OUT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-STAMP
+           MOVE DTS-RUN-DATE TO OUT-DATE
+           MOVE DTS-RUN-TIME TO OUT-TIME
+           WRITE OUT-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           IF WS-OUT-STATUS NOT = "00"
+               PERFORM 1400-REJECT-OUT-RECORD
+           ELSE
+               ADD 1 TO WS-WRITE-RECORDS
+               ADD OUT-KEY TO WS-WRITE-HASH
+           END-IF
+           PERFORM 1500-WRITE-AUDIT-RECORD.
+
+       1500-WRITE-AUDIT-RECORD.
+      *> DATE-TIME-STAMP already holds this record's run date/time,
+      *> set by 1300-WRITE-OUT-RECORD just before the WRITE.
+           OPEN EXTEND AUDITFILE
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT AUDITFILE
+           END-IF
+           MOVE SPACES TO AUD-RECORD
+           STRING DTS-RUN-DATE "-" DTS-RUN-TIME
+                  " OPER=" WS-OPERATOR-ID
+                  " PGM=" WS-PROGRAM-ID
+                  " STATUS=" WS-OUT-STATUS
+                  " KEY=" WS-OUT-RRN
+                  " DATA=" OUT-DATA DELIMITED BY SIZE
+                  INTO AUD-RECORD
+           WRITE AUD-RECORD
+           CLOSE AUDITFILE.
+
+       1400-REJECT-OUT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "  ! Write failed at key " WS-OUT-RRN
+                   " status " WS-OUT-STATUS
+           OPEN EXTEND REJFILE
+           IF WS-REJ-STATUS NOT = "00"
+               OPEN OUTPUT REJFILE
+           END-IF
+           STRING "OUT " WS-OUT-RRN " STATUS=" WS-OUT-STATUS
+                  " DATA=" OUT-DATA DELIMITED BY SIZE
+                  INTO REJ-RECORD
+           WRITE REJ-RECORD
+           CLOSE REJFILE.
+
+       1050-SIGN-ON.
+      *> Operator must identify themselves before the write phase (the
+      *> phase that actually changes hopper_test.dat) is allowed to
+      *> run; see request 028. An unattended/batch-driver run that
+      *> supplies no console input receives spaces here and is denied
+      *> unless hopper_operators.txt authorizes blank ids.
+           DISPLAY "Operator sign-on required to write hopper_test.dat."
+           DISPLAY "Enter operator id: " WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID FROM CONSOLE
+           PERFORM 1060-CHECK-AUTHORIZED
+           PERFORM 1070-LOG-SIGNON-ATTEMPT
+           IF OPERATOR-AUTHORIZED
+               DISPLAY "  Sign-on accepted for operator '"
+                       WS-OPERATOR-ID "'"
+           END-IF.
+
+       1060-CHECK-AUTHORIZED.
+      *> hopper_operators.txt holds one authorized operator id per
+      *> line. If the list is absent, "SYSTEM" is the sole authorized
+      *> operator -- the same sensible-default-when-config-absent
+      *> pattern GRADECTL and RPTCTL already use.
+           MOVE "N" TO WS-OP-AUTHORIZED
+           OPEN INPUT OPFILE
+           IF WS-OP-STATUS = "00"
+               MOVE "N" TO WS-OP-EOF
+               PERFORM UNTIL OP-FILE-EOF OR OPERATOR-AUTHORIZED
+                   READ OPFILE
+                       AT END MOVE "Y" TO WS-OP-EOF
+                       NOT AT END
+                           IF OP-RECORD = WS-OPERATOR-ID
+                               MOVE "Y" TO WS-OP-AUTHORIZED
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPFILE
+           ELSE
+               IF WS-OPERATOR-ID = "SYSTEM"
+                   MOVE "Y" TO WS-OP-AUTHORIZED
+               END-IF
+           END-IF.
+
+       1070-LOG-SIGNON-ATTEMPT.
+      *> Both granted and denied sign-ons are logged to the same
+      *> audit trail 1500-WRITE-AUDIT-RECORD uses, rather than
+      *> standing up a second audit mechanism.
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-STAMP
+           OPEN EXTEND AUDITFILE
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT AUDITFILE
+           END-IF
+           MOVE SPACES TO AUD-RECORD
+           IF OPERATOR-AUTHORIZED
+               STRING DTS-RUN-DATE "-" DTS-RUN-TIME
+                      " OPER=" WS-OPERATOR-ID
+                      " PGM=" WS-PROGRAM-ID
+                      " SIGNON=GRANTED" DELIMITED BY SIZE
+                      INTO AUD-RECORD
+           ELSE
+               STRING DTS-RUN-DATE "-" DTS-RUN-TIME
+                      " OPER=" WS-OPERATOR-ID
+                      " PGM=" WS-PROGRAM-ID
+                      " SIGNON=DENIED" DELIMITED BY SIZE
+                      INTO AUD-RECORD
+           END-IF
+           WRITE AUD-RECORD
+           CLOSE AUDITFILE.
+
+       1100-CHECK-RESTART.
+           MOVE 1 TO WS-START-CT
+           OPEN INPUT CKPTFILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPTFILE INTO WS-CKPT-VALUE
+               IF WS-CKPT-STATUS = "00"
+                   AND WS-CKPT-VALUE > 0 AND WS-CKPT-VALUE < 5
+                   COMPUTE WS-START-CT = WS-CKPT-VALUE + 1
+               END-IF
+               CLOSE CKPTFILE
+           END-IF.
+
+       1200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE
+           MOVE WS-COUNT TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           CLOSE CKPTFILE.
+
+       2000-READ-PHASE.
+      *> sequential pass in key order; a downstream program can
+      *> instead MOVE a record number to WS-IN-RRN and READ INFILE
+      *> to pull one record directly.
+           DISPLAY "Reading hopper_test.dat back:"
+           OPEN INPUT INFILE
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "  ! OPEN INFILE failed, status " WS-IN-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL END-OF-FILE
+               READ INFILE NEXT RECORD INTO IN-RECORD
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-IN-STATUS = "00"
+                           DISPLAY "  > " IN-KEY " (" IN-DATE "-"
+                                   IN-TIME "): " FUNCTION TRIM(IN-DATA)
+                           ADD 1 TO WS-READ-RECORDS
+                           ADD IN-KEY TO WS-READ-HASH
+                       ELSE
+                           PERFORM 2100-REJECT-IN-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INFILE
+           DISPLAY "Read complete."
+           PERFORM 2200-RECONCILE-CONTROL-TOTALS.
+
+       2200-RECONCILE-CONTROL-TOTALS.
+           DISPLAY "Control totals: written records=" WS-WRITE-RECORDS
+                   " hash=" WS-WRITE-HASH
+           DISPLAY "                read records=   " WS-READ-RECORDS
+                   " hash=" WS-READ-HASH
+           IF WS-READ-RECORDS = WS-WRITE-RECORDS
+               AND WS-READ-HASH = WS-WRITE-HASH
+               DISPLAY "Control total reconciliation: MATCH"
+           ELSE
+               DISPLAY "Control total reconciliation: **DISCREPANCY**"
+           END-IF.
+
+       2100-REJECT-IN-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "  ! Read failed at key " IN-KEY
+                   " status " WS-IN-STATUS
+           OPEN EXTEND REJFILE
+           IF WS-REJ-STATUS NOT = "00"
+               OPEN OUTPUT REJFILE
+           END-IF
+           STRING "IN  " IN-KEY " STATUS=" WS-IN-STATUS
+                  " DATA=" IN-DATA DELIMITED BY SIZE
+                  INTO REJ-RECORD
+           WRITE REJ-RECORD
+           CLOSE REJFILE.
