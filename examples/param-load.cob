@@ -0,0 +1,86 @@
+      *> param-load.cob - HOPPER Example 14: Shared Parameter Loader
+      *> Any program can CALL "ParamLoad" USING HOPPER-PARAMETERS to
+      *> pick up the current tuning values from the single versioned
+      *> hopper_params.txt file instead of carrying its own hardcoded
+      *> VALUE clause, the same shared-subprogram shape ReportWriter
+      *> and MoneyFormat already use. Falls back to today's built-in
+      *> defaults when the file is absent, the same sensible-default-
+      *> when-config-absent pattern GRADECTL/RPTCTL already use, and
+      *> routes a malformed parameter record to the shared exceptions
+      *> report (request 033) instead of handing bad values back to
+      *> the caller; see request 034.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ParamLoad.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMFILE ASSIGN TO "hopper_params.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PARMFILE.
+           01 PARM-RECORD.
+               05 PARM-IN-VERSION          PIC X(10).
+               05 PARM-IN-TABLE-MAX-SCORES PIC 9(3).
+               05 PARM-IN-STRING-DELIM     PIC X.
+               05 PARM-IN-LOOP-BOUND       PIC 9.
+
+       WORKING-STORAGE SECTION.
+           01 WS-PARM-STATUS PIC XX VALUE SPACES.
+           COPY EXCPCTL.
+
+       LINKAGE SECTION.
+           COPY HOPPARM.
+
+       PROCEDURE DIVISION USING HOPPER-PARAMETERS.
+       0000-MAIN.
+      *> built-in defaults -- today's hardcoded values, used whenever
+      *> hopper_params.txt is absent or its one record is malformed
+           MOVE "DEFAULT   "  TO PARM-VERSION
+           MOVE 100           TO PARM-TABLE-MAX-SCORES
+           MOVE ","           TO PARM-STRING-DELIM
+           MOVE 3             TO PARM-LOOP-BOUND
+
+           OPEN INPUT PARMFILE
+           IF WS-PARM-STATUS = "00"
+               READ PARMFILE
+                   NOT AT END
+                       PERFORM 1000-APPLY-PARM-RECORD
+               END-READ
+               CLOSE PARMFILE
+           END-IF
+           GOBACK.
+
+       1000-APPLY-PARM-RECORD.
+           IF PARM-IN-TABLE-MAX-SCORES NOT NUMERIC
+                   OR PARM-IN-LOOP-BOUND NOT NUMERIC
+               MOVE "PARAMLOAD"          TO EXC-PROGRAM-NAME
+               MOVE "hopper_params.txt"  TO EXC-SOURCE-FILE
+               MOVE "PARM-RECORD"        TO EXC-FIELD-NAME
+               MOVE PARM-RECORD          TO EXC-RAW-VALUE
+               MOVE "non-numeric parameter record, defaults kept"
+                   TO EXC-REASON
+               CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+      *> WS-SCORE in tables.cob is OCCURS 1 TO 100 TIMES -- a compile-
+      *> time ceiling this parameter can never raise -- so a value
+      *> above 100 here would only push 1000-VALIDATE-SUBSCRIPT's
+      *> bounds check past the table's real storage; reject it the
+      *> same way a non-numeric value is rejected instead of handing
+      *> an unsafe ceiling back to the caller.
+           ELSE IF PARM-IN-TABLE-MAX-SCORES > 100
+               MOVE "PARAMLOAD"          TO EXC-PROGRAM-NAME
+               MOVE "hopper_params.txt"  TO EXC-SOURCE-FILE
+               MOVE "TABLE-MAX-SCORES"   TO EXC-FIELD-NAME
+               MOVE PARM-RECORD          TO EXC-RAW-VALUE
+               MOVE "exceeds 100-entry limit, defaults kept"
+                   TO EXC-REASON
+               CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+           ELSE
+               MOVE PARM-IN-VERSION          TO PARM-VERSION
+               MOVE PARM-IN-TABLE-MAX-SCORES TO PARM-TABLE-MAX-SCORES
+               MOVE PARM-IN-STRING-DELIM     TO PARM-STRING-DELIM
+               MOVE PARM-IN-LOOP-BOUND       TO PARM-LOOP-BOUND
+           END-IF.
