@@ -1,33 +1,79 @@
       *> conditionals.cob - HOPPER Example 4: Conditionals
+      *> Uses the shared PERSON master record's PERS-SCORE field so a
+      *> score means the same thing here as it does in every other
+      *> person-oriented program.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Conditionals.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Grade cutoffs are read from this control file when present so
+      *> the grading scale can be tuned without a recompile.
+           SELECT CTLFILE ASSIGN TO "grade_cutoffs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD CTLFILE.
+           01 CTL-RECORD.
+               05 CTL-CUTOFF-A PIC 9(3).
+               05 CTL-CUTOFF-B PIC 9(3).
+               05 CTL-CUTOFF-C PIC 9(3).
+               05 CTL-CUTOFF-D PIC 9(3).
+
        WORKING-STORAGE SECTION.
-           01 WS-SCORE  PIC 9(3) VALUE 85.
+           01 WS-CTL-STATUS PIC XX VALUE SPACES.
+           COPY GRADECTL.
+           COPY PERSON.
+           COPY DATESTAMP.
+           COPY TEXTVAL.
+           COPY EXCPCTL.
            01 WS-GRADE  PIC X    VALUE SPACE.
 
        PROCEDURE DIVISION.
-           DISPLAY "Score: " WS-SCORE
+           PERFORM 0100-LOAD-CUTOFFS
+           MOVE 85 TO PERS-SCORE
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-STAMP
+           MOVE DTS-RUN-DATE TO PERS-UPDATE-DATE
+           MOVE DTS-RUN-TIME TO PERS-UPDATE-TIME
+           DISPLAY "Score: " PERS-SCORE
+           DISPLAY "Record stamped: " PERS-UPDATE-DATE "-"
+                   PERS-UPDATE-TIME
 
            *> IF / THEN / ELSE
            DISPLAY "--- IF / THEN / ELSE ---"
-           IF WS-SCORE >= 90
+           IF PERS-SCORE >= GC-CUTOFF-A
                DISPLAY "Grade: A — Excellent"
-           ELSE IF WS-SCORE >= 80
+           ELSE IF PERS-SCORE >= GC-CUTOFF-B
                DISPLAY "Grade: B — Good"
-           ELSE IF WS-SCORE >= 70
+           ELSE IF PERS-SCORE >= GC-CUTOFF-C
                DISPLAY "Grade: C — Satisfactory"
+           ELSE IF PERS-SCORE >= GC-CUTOFF-D
+               DISPLAY "Grade: D — Below average"
            ELSE
                DISPLAY "Grade: F — Needs improvement"
-           END-IF
+           END-IF.
 
            *> Determine grade letter for EVALUATE
-           IF WS-SCORE >= 90 MOVE "A" TO WS-GRADE
-           ELSE IF WS-SCORE >= 80 MOVE "B" TO WS-GRADE
-           ELSE IF WS-SCORE >= 70 MOVE "C" TO WS-GRADE
+           IF PERS-SCORE >= GC-CUTOFF-A MOVE "A" TO WS-GRADE
+           ELSE IF PERS-SCORE >= GC-CUTOFF-B MOVE "B" TO WS-GRADE
+           ELSE IF PERS-SCORE >= GC-CUTOFF-C MOVE "C" TO WS-GRADE
+           ELSE IF PERS-SCORE >= GC-CUTOFF-D MOVE "D" TO WS-GRADE
            ELSE MOVE "F" TO WS-GRADE
-           END-IF
+           END-IF.
+
+      *> Checks the derived grade against the allowed printable-
+      *> character class before it drives the EVALUATE below; see
+      *> request 029.
+           MOVE SPACES TO TV-INPUT
+           MOVE WS-GRADE TO TV-INPUT(1:1)
+           MOVE 1 TO TV-LENGTH
+           CALL "TextValidate" USING TEXT-VALIDATE-BLOCK
+           IF NOT TV-IS-VALID
+               DISPLAY "  ** WS-GRADE is a non-printable byte **"
+           END-IF.
 
            *> EVALUATE / WHEN (COBOL's switch)
            DISPLAY "--- EVALUATE / WHEN ---"
@@ -38,8 +84,42 @@
                    DISPLAY "Well done."
                WHEN "C"
                    DISPLAY "Passed."
+               WHEN "D"
+                   DISPLAY "Passed, but see your advisor."
                WHEN OTHER
                    DISPLAY "See your advisor."
-           END-EVALUATE
+           END-EVALUATE.
+
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
 
-           STOP RUN.
+       0100-LOAD-CUTOFFS.
+      *> defaults, used when the control file is absent
+           MOVE 90 TO GC-CUTOFF-A
+           MOVE 80 TO GC-CUTOFF-B
+           MOVE 70 TO GC-CUTOFF-C
+           MOVE 60 TO GC-CUTOFF-D
+           OPEN INPUT CTLFILE
+           IF WS-CTL-STATUS = "00"
+               READ CTLFILE
+                   NOT AT END
+                       IF CTL-CUTOFF-A NOT NUMERIC
+                               OR CTL-CUTOFF-B NOT NUMERIC
+                               OR CTL-CUTOFF-C NOT NUMERIC
+                               OR CTL-CUTOFF-D NOT NUMERIC
+                           MOVE "CONDITIONALS" TO EXC-PROGRAM-NAME
+                           MOVE "grade_cutoffs.txt" TO EXC-SOURCE-FILE
+                           MOVE "CTL-CUTOFF-A/B/C/D" TO EXC-FIELD-NAME
+                           MOVE CTL-RECORD      TO EXC-RAW-VALUE
+                           MOVE "non-numeric cutoffs, defaults kept"
+                               TO EXC-REASON
+                           CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+                       ELSE
+                           MOVE CTL-CUTOFF-A TO GC-CUTOFF-A
+                           MOVE CTL-CUTOFF-B TO GC-CUTOFF-B
+                           MOVE CTL-CUTOFF-C TO GC-CUTOFF-C
+                           MOVE CTL-CUTOFF-D TO GC-CUTOFF-D
+                       END-IF
+               END-READ
+               CLOSE CTLFILE
+           END-IF.
