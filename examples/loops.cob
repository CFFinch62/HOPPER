@@ -0,0 +1,223 @@
+      *> loops.cob - HOPPER Example 5: Loop Structures
+      *> Every loop-driven batch job closes out with a control-total
+      *> report (record count, hash total, run date/time) filed for
+      *> audit and matched against source-system counts.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Loops.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLRPT ASSIGN TO "loops_control_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *> Read back after ReportWriter closes hopper_report.txt, so the
+      *> printed control total can be reconciled against WS-TOTAL
+      *> instead of trusting the STRING/edit logic blindly.
+           SELECT RPTINFILE ASSIGN TO "hopper_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTIN-STATUS.
+      *> External control-total file: the expected total an upstream
+      *> process (or a prior run) recorded, read back for the
+      *> three-way match and then overwritten with today's total for
+      *> the next run to compare against; see request 032.
+           SELECT EXTFILE ASSIGN TO "loops_control_total.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CTLRPT.
+           01 RPT-RECORD PIC X(80).
+
+           FD RPTINFILE.
+           01 RPTIN-RECORD PIC X(80).
+
+           FD EXTFILE.
+           01 EXT-RECORD PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+           01 WS-COUNT  PIC 9(3) VALUE ZERO.
+           01 WS-TOTAL  PIC 9(6) VALUE ZERO.
+           01 WS-INDEX  PIC 9(3) VALUE ZERO.
+      *> Loaded from the shared hopper_params.txt parameter file (falls
+      *> back to 3 when it's absent); see request 034.
+           01 WS-LOOP-BOUND PIC 9 VALUE 3.
+           COPY HOPPARM.
+
+           01 WS-RPT-STATUS   PIC XX VALUE SPACES.
+           01 WS-CTL-RECORDS  PIC 9(6) VALUE ZERO.
+           01 WS-CTL-HASH     PIC 9(8) VALUE ZERO.
+           COPY DATESTAMP.
+           COPY RPTCTL.
+
+      *> Three-way control-total reconciliation working-storage; see
+      *> request 032.
+           01 WS-RPTIN-STATUS  PIC XX VALUE SPACES.
+           01 WS-RPTIN-EOF     PIC X  VALUE "N".
+               88 RPTIN-EOF     VALUE "Y".
+           01 WS-RPT-TOTAL     PIC 9(6) VALUE ZERO.
+           01 WS-RPT-FOUND     PIC X  VALUE "N".
+               88 RPT-TOTAL-FOUND VALUE "Y".
+           01 WS-TOTAL-TAG-LEN PIC 9(2) VALUE 12.
+           01 WS-TOTAL-TAG     PIC X(12) VALUE "LOOPS-TOTAL=".
+
+           01 WS-EXT-STATUS    PIC XX VALUE SPACES.
+           01 WS-EXT-TOTAL     PIC 9(6) VALUE ZERO.
+           01 WS-EXT-FOUND     PIC X  VALUE "N".
+               88 EXT-TOTAL-FOUND VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-STAMP
+
+           CALL "ParamLoad" USING HOPPER-PARAMETERS
+           MOVE PARM-LOOP-BOUND TO WS-LOOP-BOUND
+
+           *> PERFORM N TIMES
+           DISPLAY "--- PERFORM " WS-LOOP-BOUND " TIMES ---"
+           PERFORM WS-LOOP-BOUND TIMES
+               ADD 1 TO WS-COUNT
+               ADD 1 TO WS-CTL-RECORDS
+               ADD WS-COUNT TO WS-CTL-HASH
+               DISPLAY "  Iteration: " WS-COUNT
+           END-PERFORM
+
+           *> PERFORM VARYING
+           DISPLAY "--- PERFORM VARYING (1 to 5) ---"
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
+               ADD 1 TO WS-CTL-RECORDS
+               ADD WS-INDEX TO WS-CTL-HASH
+               DISPLAY "  Index = " WS-INDEX
+           END-PERFORM
+
+           *> PERFORM UNTIL (like a while loop)
+           DISPLAY "--- PERFORM UNTIL total > 10 ---"
+           MOVE 0 TO WS-TOTAL
+           MOVE 1 TO WS-COUNT
+           PERFORM UNTIL WS-TOTAL > 10
+               ADD WS-COUNT TO WS-TOTAL
+               ADD 1 TO WS-COUNT
+               ADD 1 TO WS-CTL-RECORDS
+           END-PERFORM
+           ADD WS-TOTAL TO WS-CTL-HASH
+           DISPLAY "  Final total = " WS-TOTAL
+
+           PERFORM 9000-WRITE-CONTROL-REPORT
+           PERFORM 9100-PRINT-VIA-REPORT-WRITER
+           PERFORM 9200-PARSE-REPORT-TOTAL
+           PERFORM 9300-CHECK-EXTERNAL-TOTAL
+           PERFORM 9400-RECONCILE-THREE-WAY
+
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       9000-WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CTLRPT
+           MOVE SPACES TO RPT-RECORD
+           STRING "--- Loops Control-Total Report ---"
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-RECORD
+           STRING "Run date/time: " DTS-RUN-DATE "/" DTS-RUN-TIME
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-RECORD
+           STRING "Record count:  " WS-CTL-RECORDS
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-RECORD
+           STRING "Hash total:    " WS-CTL-HASH
+               DELIMITED BY SIZE INTO RPT-RECORD
+           WRITE RPT-RECORD
+           CLOSE CTLRPT
+           DISPLAY "Control-total report written to "
+                   "loops_control_report.txt".
+
+       9100-PRINT-VIA-REPORT-WRITER.
+      *> Prints WS-TOTAL through the shared report-writer subsystem
+      *> (request 019) with a parseable tag so 9200-PARSE-REPORT-TOTAL
+      *> can read the printed value back for the request-032
+      *> reconciliation.
+           MOVE "LOOPS" TO RPT-PROGRAM-NAME
+           MOVE "CONTROL TOTAL REPORT" TO RPT-REPORT-TITLE
+           MOVE "OPEN " TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING WS-TOTAL-TAG DELIMITED BY SIZE
+                  WS-TOTAL DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LINE
+           MOVE "WRITE" TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK
+           MOVE "CLOSE" TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK.
+
+       9200-PARSE-REPORT-TOTAL.
+      *> Reads hopper_report.txt back looking for the LOOPS-TOTAL= tag
+      *> just printed, so the value that actually landed on disk can
+      *> be compared against WS-TOTAL instead of trusting the STRING
+      *> above blindly.
+           MOVE "N" TO WS-RPT-FOUND
+           MOVE ZERO TO WS-RPT-TOTAL
+           OPEN INPUT RPTINFILE
+           IF WS-RPTIN-STATUS = "00"
+               MOVE "N" TO WS-RPTIN-EOF
+               PERFORM UNTIL RPTIN-EOF OR RPT-TOTAL-FOUND
+                   READ RPTINFILE
+                       AT END MOVE "Y" TO WS-RPTIN-EOF
+                       NOT AT END
+                           IF RPTIN-RECORD(1:WS-TOTAL-TAG-LEN)
+                                   = WS-TOTAL-TAG
+                               MOVE "Y" TO WS-RPT-FOUND
+                               MOVE RPTIN-RECORD
+                                   (WS-TOTAL-TAG-LEN + 1:6)
+                                   TO WS-RPT-TOTAL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RPTINFILE
+           END-IF.
+
+       9300-CHECK-EXTERNAL-TOTAL.
+      *> loops_control_total.txt holds the expected total from an
+      *> earlier run (or an upstream process); read it back for the
+      *> three-way match, then overwrite it with today's WS-TOTAL for
+      *> the next run to compare against -- the same read-then-
+      *> overwrite shape Tables.cob's day-over-day snapshot (request
+      *> 027) already uses.
+           MOVE "N" TO WS-EXT-FOUND
+           MOVE ZERO TO WS-EXT-TOTAL
+           OPEN INPUT EXTFILE
+           IF WS-EXT-STATUS = "00"
+               READ EXTFILE
+                   NOT AT END
+                       SET EXT-TOTAL-FOUND TO TRUE
+                       MOVE EXT-RECORD TO WS-EXT-TOTAL
+               END-READ
+               CLOSE EXTFILE
+           END-IF
+           OPEN OUTPUT EXTFILE
+           MOVE WS-TOTAL TO EXT-RECORD
+           WRITE EXT-RECORD
+           CLOSE EXTFILE.
+
+       9400-RECONCILE-THREE-WAY.
+           DISPLAY "--- Three-Way Control-Total Reconciliation ---"
+           DISPLAY "  Computed (WS-TOTAL):        " WS-TOTAL
+           IF RPT-TOTAL-FOUND
+               DISPLAY "  Report writer printed:      " WS-RPT-TOTAL
+           ELSE
+               DISPLAY "  Report writer printed:      ** not found **"
+           END-IF
+           IF EXT-TOTAL-FOUND
+               DISPLAY "  External control total:     " WS-EXT-TOTAL
+           ELSE
+               DISPLAY "  External control total:     ** no prior "
+                       "value -- today's run is the baseline **"
+           END-IF
+           IF RPT-TOTAL-FOUND AND WS-TOTAL = WS-RPT-TOTAL
+                   AND (NOT EXT-TOTAL-FOUND OR WS-TOTAL = WS-EXT-TOTAL)
+               DISPLAY "Three-way reconciliation: MATCH"
+           ELSE
+               DISPLAY "Three-way reconciliation: **DISCREPANCY**"
+           END-IF.
