@@ -0,0 +1,218 @@
+      *> file-merge.cob - HOPPER Example 12: File Merge/Consolidation
+      *> Consolidates several files in FileIO's record layout (key +
+      *> run date/time + data, 80 bytes) into one master file. A key
+      *> already seen from an earlier source is not silently dropped
+      *> or overwritten -- it is routed to a duplicates report instead
+      *> so someone can decide which copy is authoritative.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FileMerge.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE-A ASSIGN TO "hopper_merge_a.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INA-STATUS.
+           SELECT INFILE-B ASSIGN TO "hopper_merge_b.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INB-STATUS.
+           SELECT MSTFILE  ASSIGN TO "hopper_merged.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MST-STATUS.
+           SELECT DUPFILE  ASSIGN TO "hopper_merge_dups.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD INFILE-A.
+           01 INA-RECORD.
+               05 INA-KEY   PIC 9(5).
+               05 INA-DATE  PIC 9(8).
+               05 INA-TIME  PIC 9(6).
+               05 INA-DATA  PIC X(61).
+
+           FD INFILE-B.
+           01 INB-RECORD.
+               05 INB-KEY   PIC 9(5).
+               05 INB-DATE  PIC 9(8).
+               05 INB-TIME  PIC 9(6).
+               05 INB-DATA  PIC X(61).
+
+           FD MSTFILE.
+           01 MRG-RECORD.
+               05 MRG-KEY   PIC 9(5).
+               05 MRG-DATE  PIC 9(8).
+               05 MRG-TIME  PIC 9(6).
+               05 MRG-DATA  PIC X(61).
+
+           FD DUPFILE.
+           01 DUP-RECORD PIC X(110).
+
+       WORKING-STORAGE SECTION.
+           01 WS-INA-STATUS PIC XX VALUE SPACES.
+           01 WS-INB-STATUS PIC XX VALUE SPACES.
+           01 WS-MST-STATUS PIC XX VALUE SPACES.
+           01 WS-DUP-STATUS PIC XX VALUE SPACES.
+           01 WS-EOF        PIC X  VALUE "N".
+               88 END-OF-FILE VALUE "Y".
+
+      *> keys already written to the master file, checked before every
+      *> new record is accepted from any source
+           01 WS-SEEN-COUNT PIC 9(3) VALUE ZERO.
+      *> WS-SEEN-KEY's table bound, checked before every table write;
+      *> see request 012's WS-CHECK-INDEX/1000-VALIDATE-SUBSCRIPT
+      *> convention in tables.cob.
+           01 WS-SEEN-MAX   PIC 9(3) VALUE 200.
+           01 WS-SEEN-KEYS.
+               05 WS-SEEN-KEY OCCURS 200 TIMES PIC 9(5).
+           01 WS-IDX         PIC 9(3) VALUE ZERO.
+           01 WS-MATCH-IDX   PIC 9(3) VALUE ZERO.
+
+           01 WS-SOURCE-NAME PIC X(20) VALUE SPACES.
+           01 WS-WORK-KEY     PIC 9(5).
+           01 WS-WORK-DATE    PIC 9(8).
+           01 WS-WORK-TIME    PIC 9(6).
+           01 WS-WORK-DATA    PIC X(61).
+
+           01 WS-MERGED-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-DUP-COUNT    PIC 9(5) VALUE ZERO.
+           01 WS-REJ-COUNT    PIC 9(5) VALUE ZERO.
+           COPY EXCPCTL.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT MSTFILE
+           OPEN OUTPUT DUPFILE
+           PERFORM 1000-MERGE-SOURCE-A
+           PERFORM 1100-MERGE-SOURCE-B
+           CLOSE MSTFILE
+           CLOSE DUPFILE
+           DISPLAY "Merge complete. Records merged: " WS-MERGED-COUNT
+                   " duplicates: " WS-DUP-COUNT
+                   " rejected: " WS-REJ-COUNT
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       1000-MERGE-SOURCE-A.
+           OPEN INPUT INFILE-A
+           IF WS-INA-STATUS NOT = "00"
+               DISPLAY "  ! Cannot open hopper_merge_a.txt, status "
+                       WS-INA-STATUS
+           ELSE
+               MOVE "hopper_merge_a.txt" TO WS-SOURCE-NAME
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL END-OF-FILE
+                   READ INFILE-A
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF INA-KEY NOT NUMERIC
+                               MOVE "hopper_merge_a.txt" TO
+                                   EXC-SOURCE-FILE
+                               MOVE INA-KEY TO EXC-RAW-VALUE
+                               PERFORM 2050-REJECT-MALFORMED-RECORD
+                           ELSE
+                               MOVE INA-KEY  TO WS-WORK-KEY
+                               MOVE INA-DATE TO WS-WORK-DATE
+                               MOVE INA-TIME TO WS-WORK-TIME
+                               MOVE INA-DATA TO WS-WORK-DATA
+                               PERFORM 2000-PROCESS-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INFILE-A
+           END-IF.
+
+       1100-MERGE-SOURCE-B.
+           OPEN INPUT INFILE-B
+           IF WS-INB-STATUS NOT = "00"
+               DISPLAY "  ! Cannot open hopper_merge_b.txt, status "
+                       WS-INB-STATUS
+           ELSE
+               MOVE "hopper_merge_b.txt" TO WS-SOURCE-NAME
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL END-OF-FILE
+                   READ INFILE-B
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF INB-KEY NOT NUMERIC
+                               MOVE "hopper_merge_b.txt" TO
+                                   EXC-SOURCE-FILE
+                               MOVE INB-KEY TO EXC-RAW-VALUE
+                               PERFORM 2050-REJECT-MALFORMED-RECORD
+                           ELSE
+                               MOVE INB-KEY  TO WS-WORK-KEY
+                               MOVE INB-DATE TO WS-WORK-DATE
+                               MOVE INB-TIME TO WS-WORK-TIME
+                               MOVE INB-DATA TO WS-WORK-DATA
+                               PERFORM 2000-PROCESS-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE INFILE-B
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           MOVE ZERO TO WS-MATCH-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-KEY(WS-IDX) = WS-WORK-KEY
+                   MOVE WS-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM
+           IF WS-MATCH-IDX > ZERO
+               PERFORM 2100-LOG-DUPLICATE
+           ELSE
+               IF WS-SEEN-COUNT >= WS-SEEN-MAX
+                   PERFORM 2200-REJECT-SEEN-OVERFLOW
+               ELSE
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE WS-WORK-KEY TO WS-SEEN-KEY(WS-SEEN-COUNT)
+                   MOVE WS-WORK-KEY  TO MRG-KEY
+                   MOVE WS-WORK-DATE TO MRG-DATE
+                   MOVE WS-WORK-TIME TO MRG-TIME
+                   MOVE WS-WORK-DATA TO MRG-DATA
+                   WRITE MRG-RECORD
+                   ADD 1 TO WS-MERGED-COUNT
+               END-IF
+           END-IF.
+
+       2050-REJECT-MALFORMED-RECORD.
+      *> Merge sources are plain text files an outside process can
+      *> hand us with a garbled key -- caught here before the key ever
+      *> reaches the seen-keys table or the master file; see
+      *> request 033.
+           ADD 1 TO WS-REJ-COUNT
+           MOVE "FILEMERGE"  TO EXC-PROGRAM-NAME
+           MOVE "INA-KEY/INB-KEY" TO EXC-FIELD-NAME
+           MOVE "non-numeric merge key" TO EXC-REASON
+           CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+           DISPLAY "  ! Malformed record rejected from "
+                   FUNCTION TRIM(EXC-SOURCE-FILE)
+                   " -- see hopper_exceptions.txt".
+
+       2200-REJECT-SEEN-OVERFLOW.
+      *> WS-SEEN-KEY has no room left (WS-SEEN-MAX unique keys already
+      *> merged) -- this GnuCOBOL build does not runtime-check table
+      *> subscripts, so writing past WS-SEEN-COUNT would silently
+      *> corrupt adjacent working-storage instead of erroring; reject
+      *> the record through the shared exceptions report instead.
+           ADD 1 TO WS-REJ-COUNT
+           MOVE "FILEMERGE"        TO EXC-PROGRAM-NAME
+           MOVE WS-SOURCE-NAME     TO EXC-SOURCE-FILE
+           MOVE "WS-WORK-KEY"      TO EXC-FIELD-NAME
+           MOVE WS-WORK-KEY        TO EXC-RAW-VALUE
+           MOVE "seen-keys table full, key not merged" TO EXC-REASON
+           CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+           DISPLAY "  ! Seen-keys table full -- key " WS-WORK-KEY
+                   " from " WS-SOURCE-NAME " rejected".
+
+       2100-LOG-DUPLICATE.
+           ADD 1 TO WS-DUP-COUNT
+           DISPLAY "  ! Duplicate key " WS-WORK-KEY
+                   " from " WS-SOURCE-NAME " -- kept first copy"
+           MOVE SPACES TO DUP-RECORD
+           STRING "SOURCE=" WS-SOURCE-NAME " KEY=" WS-WORK-KEY
+                  " DATA=" WS-WORK-DATA DELIMITED BY SIZE
+               INTO DUP-RECORD
+           WRITE DUP-RECORD.
