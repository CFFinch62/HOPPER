@@ -0,0 +1,49 @@
+      *> exception-log.cob - HOPPER Example 13: Shared Exceptions Report
+      *> Any file-reading program can CALL "ExceptionLog" USING
+      *> EXCPCTL's EXCEPTION-LOG-BLOCK to route one malformed input
+      *> record to a single shared exceptions report instead of every
+      *> program growing its own ad hoc reject file, the same shared-
+      *> subprogram shape ReportWriter and MoneyFormat already use; see
+      *> request 033.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExceptionLog.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCPRPT ASSIGN TO "hopper_exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD EXCPRPT.
+           01 EXC-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EXC-STATUS PIC XX VALUE SPACES.
+           COPY DATESTAMP.
+
+       LINKAGE SECTION.
+           COPY EXCPCTL.
+
+       PROCEDURE DIVISION USING EXCEPTION-LOG-BLOCK.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-STAMP
+      *> Appended across the whole run, same OPEN EXTEND / fallback
+      *> OPEN OUTPUT pattern FileIO's audit trail already uses.
+           OPEN EXTEND EXCPRPT
+           IF WS-EXC-STATUS NOT = "00"
+               OPEN OUTPUT EXCPRPT
+           END-IF
+           MOVE SPACES TO EXC-RECORD
+           STRING DTS-RUN-DATE "-" DTS-RUN-TIME
+                  " PGM=" EXC-PROGRAM-NAME
+                  " FILE=" EXC-SOURCE-FILE
+                  " FIELD=" EXC-FIELD-NAME
+                  " VALUE='" EXC-RAW-VALUE "'"
+                  " REASON=" EXC-REASON
+               DELIMITED BY SIZE INTO EXC-RECORD
+           WRITE EXC-RECORD
+           CLOSE EXCPRPT
+           GOBACK.
