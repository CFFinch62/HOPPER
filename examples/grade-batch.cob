@@ -0,0 +1,247 @@
+      *> grade-batch.cob - HOPPER Example 4b: Gradebook Batch
+      *> Reads a class roster, SORTs it into student-id order so the
+      *> report comes out in a consistent, reviewable sequence instead
+      *> of arrival order, then applies Conditionals.cob's grading
+      *> logic (the A/B/C/D/F cutoffs and EVALUATE WHEN block) to every
+      *> student and reports the grade distribution for the class.
+      *> Cutoffs come from the same GRADECTL control file mechanism as
+      *> Conditionals.cob so the two stay in sync.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GradeBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTFILE ASSIGN TO "roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROST-STATUS.
+           SELECT SRTFILE  ASSIGN TO "roster_sorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-STATUS.
+           SELECT SORTWORK ASSIGN TO "roster_sortwork.tmp".
+           SELECT CTLFILE ASSIGN TO "grade_cutoffs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+      *> Master file GradeInquiry.cob looks students up in by id --
+      *> one line per student, carrying the run date/time the grade
+      *> was last computed.
+           SELECT MSTFILE ASSIGN TO "student_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ROSTFILE.
+           01 ROST-RECORD.
+               05 ROST-ID      PIC 9(5).
+               05 ROST-SCORE   PIC 9(3).
+
+           FD SRTFILE.
+           01 SRT-RECORD.
+               05 SRT-ID       PIC 9(5).
+               05 SRT-SCORE    PIC 9(3).
+
+           SD SORTWORK.
+           01 SORT-RECORD.
+               05 SORT-ID      PIC 9(5).
+               05 SORT-SCORE   PIC 9(3).
+
+           FD CTLFILE.
+           01 CTL-RECORD.
+               05 CTL-CUTOFF-A PIC 9(3).
+               05 CTL-CUTOFF-B PIC 9(3).
+               05 CTL-CUTOFF-C PIC 9(3).
+               05 CTL-CUTOFF-D PIC 9(3).
+
+           FD MSTFILE.
+           01 MST-RECORD.
+               05 MST-ID      PIC 9(5).
+               05 MST-SCORE   PIC 9(3).
+               05 MST-DATE    PIC 9(8).
+               05 MST-TIME    PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+           01 WS-ROST-STATUS PIC XX VALUE SPACES.
+           01 WS-SRT-STATUS  PIC XX VALUE SPACES.
+           01 WS-CTL-STATUS  PIC XX VALUE SPACES.
+           01 WS-MST-STATUS  PIC XX VALUE SPACES.
+           01 WS-EOF         PIC X  VALUE "N".
+               88 END-OF-FILE VALUE "Y".
+
+           COPY GRADECTL.
+           COPY RPTCTL.
+           COPY DATESTAMP.
+           COPY EXCPCTL.
+           01 WS-SCORE  PIC 9(3) VALUE ZERO.
+           01 WS-GRADE  PIC X    VALUE SPACE.
+           01 WS-REJ-COUNT PIC 9(6) VALUE ZERO.
+
+           01 WS-STUDENT-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-GRADE-COUNTS.
+               05 WS-COUNT-A PIC 9(6) VALUE ZERO.
+               05 WS-COUNT-B PIC 9(6) VALUE ZERO.
+               05 WS-COUNT-C PIC 9(6) VALUE ZERO.
+               05 WS-COUNT-D PIC 9(6) VALUE ZERO.
+               05 WS-COUNT-F PIC 9(6) VALUE ZERO.
+           01 WS-PERCENT    PIC ZZ9.99 VALUE ZERO.
+           01 WS-DIST-COUNT PIC 9(6)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-LOAD-CUTOFFS
+           SORT SORTWORK ON ASCENDING KEY SORT-ID
+               USING ROSTFILE
+               GIVING SRTFILE
+           OPEN INPUT SRTFILE
+           IF WS-SRT-STATUS NOT = "00"
+               DISPLAY "! Cannot open roster_sorted.txt status "
+                       WS-SRT-STATUS
+               STOP RUN
+           END-IF
+           MOVE "GRADEBATCH" TO RPT-PROGRAM-NAME
+           MOVE "GRADE REPORT" TO RPT-REPORT-TITLE
+           MOVE "OPEN " TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-STAMP
+           OPEN OUTPUT MSTFILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL END-OF-FILE
+               READ SRTFILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM 1000-GRADE-STUDENT
+               END-READ
+           END-PERFORM
+           CLOSE SRTFILE
+           CLOSE MSTFILE
+           PERFORM 2000-WRITE-DISTRIBUTION
+           MOVE "CLOSE" TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK
+           DISPLAY "Grade batch complete. Students: " WS-STUDENT-COUNT
+                   " Rejected: " WS-REJ-COUNT
+           STOP RUN.
+
+       0100-LOAD-CUTOFFS.
+      *> defaults, used when the control file is absent
+           MOVE 90 TO GC-CUTOFF-A
+           MOVE 80 TO GC-CUTOFF-B
+           MOVE 70 TO GC-CUTOFF-C
+           MOVE 60 TO GC-CUTOFF-D
+           OPEN INPUT CTLFILE
+           IF WS-CTL-STATUS = "00"
+               READ CTLFILE
+                   NOT AT END
+                       IF CTL-CUTOFF-A NOT NUMERIC
+                               OR CTL-CUTOFF-B NOT NUMERIC
+                               OR CTL-CUTOFF-C NOT NUMERIC
+                               OR CTL-CUTOFF-D NOT NUMERIC
+                           MOVE "GRADEBATCH"    TO EXC-PROGRAM-NAME
+                           MOVE "grade_cutoffs.txt" TO EXC-SOURCE-FILE
+                           MOVE "CTL-CUTOFF-A/B/C/D" TO EXC-FIELD-NAME
+                           MOVE CTL-RECORD      TO EXC-RAW-VALUE
+                           MOVE "non-numeric cutoffs, defaults kept"
+                               TO EXC-REASON
+                           CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+                       ELSE
+                           MOVE CTL-CUTOFF-A TO GC-CUTOFF-A
+                           MOVE CTL-CUTOFF-B TO GC-CUTOFF-B
+                           MOVE CTL-CUTOFF-C TO GC-CUTOFF-C
+                           MOVE CTL-CUTOFF-D TO GC-CUTOFF-D
+                       END-IF
+               END-READ
+               CLOSE CTLFILE
+           END-IF.
+
+       1000-GRADE-STUDENT.
+      *> roster.txt is a plain text file an upstream process can hand
+      *> us with garbage in it -- SORT passes such bytes straight
+      *> through rather than rejecting them, so both fields are
+      *> NUMERIC-tested before this student is graded; see request 033.
+           IF SRT-ID NOT NUMERIC OR SRT-SCORE NOT NUMERIC
+               PERFORM 1050-REJECT-MALFORMED-STUDENT
+           ELSE
+               PERFORM 1060-GRADE-VALID-STUDENT
+           END-IF.
+
+       1050-REJECT-MALFORMED-STUDENT.
+           ADD 1 TO WS-REJ-COUNT
+           MOVE "GRADEBATCH"       TO EXC-PROGRAM-NAME
+           MOVE "roster.txt"       TO EXC-SOURCE-FILE
+           MOVE "SRT-ID/SRT-SCORE" TO EXC-FIELD-NAME
+           MOVE SRT-RECORD         TO EXC-RAW-VALUE
+           MOVE "non-numeric roster record" TO EXC-REASON
+           CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+           DISPLAY "  ! Malformed roster record rejected -- see "
+                   "hopper_exceptions.txt".
+
+       1060-GRADE-VALID-STUDENT.
+           ADD 1 TO WS-STUDENT-COUNT
+           MOVE SRT-SCORE TO WS-SCORE
+
+           *> IF / THEN / ELSE, same cutoffs as Conditionals.cob
+           IF WS-SCORE >= GC-CUTOFF-A MOVE "A" TO WS-GRADE
+           ELSE IF WS-SCORE >= GC-CUTOFF-B MOVE "B" TO WS-GRADE
+           ELSE IF WS-SCORE >= GC-CUTOFF-C MOVE "C" TO WS-GRADE
+           ELSE IF WS-SCORE >= GC-CUTOFF-D MOVE "D" TO WS-GRADE
+           ELSE MOVE "F" TO WS-GRADE
+           END-IF.
+
+           *> EVALUATE / WHEN, same shape as Conditionals.cob
+           EVALUATE WS-GRADE
+               WHEN "A" ADD 1 TO WS-COUNT-A
+               WHEN "B" ADD 1 TO WS-COUNT-B
+               WHEN "C" ADD 1 TO WS-COUNT-C
+               WHEN "D" ADD 1 TO WS-COUNT-D
+               WHEN OTHER ADD 1 TO WS-COUNT-F
+           END-EVALUATE.
+
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING "Student " SRT-ID ": score=" SRT-SCORE
+                  " grade=" WS-GRADE
+               DELIMITED BY SIZE INTO RPT-DETAIL-LINE
+           MOVE "WRITE" TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK
+
+           MOVE SRT-ID TO MST-ID
+           MOVE SRT-SCORE TO MST-SCORE
+           MOVE DTS-RUN-DATE TO MST-DATE
+           MOVE DTS-RUN-TIME TO MST-TIME
+           WRITE MST-RECORD.
+
+       2000-WRITE-DISTRIBUTION.
+           MOVE SPACES TO RPT-DETAIL-LINE
+           MOVE "WRITE" TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING "--- Grade Distribution (" WS-STUDENT-COUNT
+                  " students) ---"
+               DELIMITED BY SIZE INTO RPT-DETAIL-LINE
+           MOVE "WRITE" TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK
+           MOVE "A" TO WS-GRADE
+           MOVE WS-COUNT-A TO WS-DIST-COUNT
+           PERFORM 2100-EMIT-DIST-LINE
+           MOVE "B" TO WS-GRADE
+           MOVE WS-COUNT-B TO WS-DIST-COUNT
+           PERFORM 2100-EMIT-DIST-LINE
+           MOVE "C" TO WS-GRADE
+           MOVE WS-COUNT-C TO WS-DIST-COUNT
+           PERFORM 2100-EMIT-DIST-LINE
+           MOVE "D" TO WS-GRADE
+           MOVE WS-COUNT-D TO WS-DIST-COUNT
+           PERFORM 2100-EMIT-DIST-LINE
+           MOVE "F" TO WS-GRADE
+           MOVE WS-COUNT-F TO WS-DIST-COUNT
+           PERFORM 2100-EMIT-DIST-LINE.
+
+       2100-EMIT-DIST-LINE.
+           MOVE ZERO TO WS-PERCENT
+           IF WS-STUDENT-COUNT > ZERO
+               COMPUTE WS-PERCENT ROUNDED =
+                   (WS-DIST-COUNT * 100) / WS-STUDENT-COUNT
+           END-IF
+           MOVE SPACES TO RPT-DETAIL-LINE
+           STRING "  Grade " WS-GRADE ": " WS-DIST-COUNT
+                  " (" WS-PERCENT "%)"
+               DELIMITED BY SIZE INTO RPT-DETAIL-LINE
+           MOVE "WRITE" TO RPT-FUNCTION
+           CALL "ReportWriter" USING RPT-CONTROL-BLOCK.
