@@ -0,0 +1,28 @@
+      *> text-validate.cob - shared text/character validation
+      *> subprogram (request 029). Flags embedded control characters
+      *> and other non-printable bytes in TV-INPUT(1:TV-LENGTH);
+      *> printable ASCII space through tilde (X'20' through X'7E') is
+      *> the allowed character class.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TextValidate.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-IDX  PIC 9(3) VALUE ZERO.
+           01 WS-CODE PIC 9(3) VALUE ZERO.
+
+       LINKAGE SECTION.
+           COPY TEXTVAL.
+
+       PROCEDURE DIVISION USING TEXT-VALIDATE-BLOCK.
+       0000-MAIN.
+           MOVE "Y" TO TV-VALID
+           MOVE ZERO TO TV-BAD-COUNT
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > TV-LENGTH
+               MOVE FUNCTION ORD(TV-INPUT(WS-IDX:1)) TO WS-CODE
+               IF WS-CODE < 33 OR WS-CODE > 127
+                   ADD 1 TO TV-BAD-COUNT
+                   MOVE "N" TO TV-VALID
+               END-IF
+           END-PERFORM
+           GOBACK.
