@@ -0,0 +1,134 @@
+      *> grade-inquiry.cob - HOPPER Example 11: Grade Inquiry
+      *> Menu-driven lookup against the student master file GradeBatch
+      *> writes (student_master.dat: id, score, and the run date/time
+      *> the grade was last computed). Grade letters are derived on
+      *> the fly from the same GRADECTL cutoffs GradeBatch and
+      *> Conditionals.cob use, so a change to the cutoffs is reflected
+      *> here without re-running the batch job.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GradeInquiry.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSTFILE ASSIGN TO "student_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MST-STATUS.
+           SELECT CTLFILE ASSIGN TO "grade_cutoffs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD MSTFILE.
+           01 MST-RECORD.
+               05 MST-ID      PIC 9(5).
+               05 MST-SCORE   PIC 9(3).
+               05 MST-DATE    PIC 9(8).
+               05 MST-TIME    PIC 9(6).
+
+           FD CTLFILE.
+           01 CTL-RECORD.
+               05 CTL-CUTOFF-A PIC 9(3).
+               05 CTL-CUTOFF-B PIC 9(3).
+               05 CTL-CUTOFF-C PIC 9(3).
+               05 CTL-CUTOFF-D PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+           01 WS-MST-STATUS PIC XX VALUE SPACES.
+           01 WS-CTL-STATUS PIC XX VALUE SPACES.
+           01 WS-EOF        PIC X  VALUE "N".
+               88 END-OF-FILE VALUE "Y".
+
+           COPY GRADECTL.
+           COPY EXCPCTL.
+           01 WS-INQUIRY-ID PIC 9(5) VALUE ZERO.
+           01 WS-GRADE      PIC X    VALUE SPACE.
+           01 WS-FOUND      PIC X    VALUE "N".
+               88 RECORD-FOUND VALUE "Y".
+           01 WS-CONTINUE   PIC X    VALUE "Y".
+               88 KEEP-GOING VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-LOAD-CUTOFFS
+           DISPLAY "--- Grade Inquiry ---"
+           PERFORM UNTIL NOT KEEP-GOING
+               PERFORM 1000-PROMPT-AND-LOOKUP
+               DISPLAY "Look up another student? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-CONTINUE FROM CONSOLE
+           END-PERFORM
+           DISPLAY "Grade inquiry complete."
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+       0100-LOAD-CUTOFFS.
+      *> defaults, used when the control file is absent
+           MOVE 90 TO GC-CUTOFF-A
+           MOVE 80 TO GC-CUTOFF-B
+           MOVE 70 TO GC-CUTOFF-C
+           MOVE 60 TO GC-CUTOFF-D
+           OPEN INPUT CTLFILE
+           IF WS-CTL-STATUS = "00"
+               READ CTLFILE
+                   NOT AT END
+                       IF CTL-CUTOFF-A NOT NUMERIC
+                               OR CTL-CUTOFF-B NOT NUMERIC
+                               OR CTL-CUTOFF-C NOT NUMERIC
+                               OR CTL-CUTOFF-D NOT NUMERIC
+                           MOVE "GRADEINQUIRY" TO EXC-PROGRAM-NAME
+                           MOVE "grade_cutoffs.txt" TO EXC-SOURCE-FILE
+                           MOVE "CTL-CUTOFF-A/B/C/D" TO EXC-FIELD-NAME
+                           MOVE CTL-RECORD      TO EXC-RAW-VALUE
+                           MOVE "non-numeric cutoffs, defaults kept"
+                               TO EXC-REASON
+                           CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+                       ELSE
+                           MOVE CTL-CUTOFF-A TO GC-CUTOFF-A
+                           MOVE CTL-CUTOFF-B TO GC-CUTOFF-B
+                           MOVE CTL-CUTOFF-C TO GC-CUTOFF-C
+                           MOVE CTL-CUTOFF-D TO GC-CUTOFF-D
+                       END-IF
+               END-READ
+               CLOSE CTLFILE
+           END-IF.
+
+       1000-PROMPT-AND-LOOKUP.
+           DISPLAY "Enter student id to look up: " WITH NO ADVANCING
+           ACCEPT WS-INQUIRY-ID FROM CONSOLE
+           MOVE "N" TO WS-FOUND
+           MOVE "N" TO WS-EOF
+           OPEN INPUT MSTFILE
+           IF WS-MST-STATUS NOT = "00"
+               DISPLAY "! Cannot open student_master.dat, status "
+                       WS-MST-STATUS
+           ELSE
+               PERFORM UNTIL END-OF-FILE OR RECORD-FOUND
+                   READ MSTFILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF MST-ID = WS-INQUIRY-ID
+                               SET RECORD-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MSTFILE
+           END-IF
+           IF RECORD-FOUND
+               PERFORM 1100-DERIVE-GRADE
+               DISPLAY "Student " WS-INQUIRY-ID ": score=" MST-SCORE
+                       " grade=" WS-GRADE " (as of " MST-DATE "-"
+                       MST-TIME ")"
+           ELSE
+               DISPLAY "Student " WS-INQUIRY-ID
+                       " not found in student_master.dat."
+           END-IF.
+
+       1100-DERIVE-GRADE.
+           IF MST-SCORE >= GC-CUTOFF-A MOVE "A" TO WS-GRADE
+           ELSE IF MST-SCORE >= GC-CUTOFF-B MOVE "B" TO WS-GRADE
+           ELSE IF MST-SCORE >= GC-CUTOFF-C MOVE "C" TO WS-GRADE
+           ELSE IF MST-SCORE >= GC-CUTOFF-D MOVE "D" TO WS-GRADE
+           ELSE MOVE "F" TO WS-GRADE
+           END-IF.
