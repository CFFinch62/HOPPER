@@ -0,0 +1,102 @@
+      *> report-writer.cob - HOPPER Example 9: Shared Report Writer
+      *> Any batch job can CALL "ReportWriter" USING RPTCTL's
+      *> RPT-CONTROL-BLOCK to get a real headed, paginated report file
+      *> instead of a bare DISPLAY line, reusing the same edited-field
+      *> conventions as Arithmetic's WS-FMTD and Variables' WS-DISPLAY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReportWriter.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> One shared report file per run; RPT-PROGRAM-NAME identifies
+      *> the caller in the report header instead of in the file name
+      *> (this build's GnuCOBOL treats "ASSIGN TO <data-name>" as a
+      *> static implementor-name fragment, not a runtime file name, so
+      *> a literal external name is used here as elsewhere in HOPPER).
+           SELECT RPTFILE ASSIGN TO "hopper_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD RPTFILE.
+           01 RPT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-RPT-STATUS     PIC XX    VALUE SPACES.
+           01 WS-PAGE-NUM       PIC 9(3)  VALUE ZERO.
+           01 WS-PAGE-NUM-ED    PIC ZZ9   VALUE ZERO.
+           01 WS-LINE-COUNT     PIC 9(3)  VALUE ZERO.
+           01 WS-LINES-PER-PAGE PIC 9(3)  VALUE 20.
+           01 WS-TOTAL-LINES    PIC 9(6)  VALUE ZERO.
+           01 WS-SAVE-TITLE     PIC X(40) VALUE SPACES.
+           01 WS-RUN-DATE-TIME.
+               05 WS-RUN-DATE   PIC 9(8).
+               05 WS-RUN-TIME   PIC 9(6).
+               05 FILLER        PIC X(9).
+
+       LINKAGE SECTION.
+           COPY RPTCTL.
+
+       PROCEDURE DIVISION USING RPT-CONTROL-BLOCK.
+       0000-MAIN.
+           MOVE ZERO TO RPT-RETURN-CODE
+           EVALUATE TRUE
+               WHEN RPT-FN-OPEN
+                   PERFORM 1000-OPEN-REPORT
+               WHEN RPT-FN-WRITE
+                   PERFORM 2000-WRITE-LINE
+               WHEN RPT-FN-CLOSE
+                   PERFORM 3000-CLOSE-REPORT
+               WHEN OTHER
+                   MOVE 99 TO RPT-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-OPEN-REPORT.
+           MOVE SPACES TO WS-SAVE-TITLE
+           STRING FUNCTION TRIM(RPT-PROGRAM-NAME) " - "
+                  RPT-REPORT-TITLE DELIMITED BY SIZE
+               INTO WS-SAVE-TITLE
+           MOVE ZERO TO WS-PAGE-NUM
+           MOVE ZERO TO WS-TOTAL-LINES
+           OPEN OUTPUT RPTFILE
+           IF WS-RPT-STATUS NOT = "00"
+               MOVE 90 TO RPT-RETURN-CODE
+           ELSE
+               PERFORM 1100-WRITE-HEADER
+           END-IF.
+
+       1100-WRITE-HEADER.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-ED
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE SPACES TO RPT-LINE
+           STRING WS-SAVE-TITLE DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Page " WS-PAGE-NUM-ED DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-WRITE-LINE.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-HEADER
+           END-IF
+           WRITE RPT-LINE FROM RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-LINES.
+
+       3000-CLOSE-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-TIME
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "*** End of report - " WS-TOTAL-LINES
+                  " lines, " WS-PAGE-NUM " page(s), run "
+                  WS-RUN-DATE "-" WS-RUN-TIME " ***"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE RPTFILE.
