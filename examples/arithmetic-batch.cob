@@ -0,0 +1,172 @@
+      *> arithmetic-batch.cob - HOPPER Example 3b: Arithmetic Batch
+      *> Reads a transaction file of operand pairs and produces one
+      *> ADD/SUBTRACT/MULTIPLY/DIVIDE/COMPUTE result line per record,
+      *> plus a summary report, instead of Arithmetic.cob's single
+      *> hardcoded pair.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArithmeticBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO "arith_tran.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT RESFILE  ASSIGN TO "arith_results.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD TRANFILE.
+           01 TRAN-RECORD.
+               05 TRAN-A     PIC 9(4).
+               05 TRAN-B     PIC 9(4).
+
+           FD RESFILE.
+           01 RES-RECORD    PIC X(90).
+
+       WORKING-STORAGE SECTION.
+           01 WS-TRAN-STATUS PIC XX VALUE SPACES.
+           01 WS-RES-STATUS  PIC XX VALUE SPACES.
+           01 WS-EOF         PIC X  VALUE "N".
+               88 END-OF-FILE VALUE "Y".
+
+           01 WS-A           PIC 9(4)    VALUE ZERO.
+           01 WS-B           PIC 9(4)    VALUE ZERO.
+           01 WS-RESULT      PIC 9(8)    VALUE ZERO.
+           01 WS-REM         PIC 9(4)    VALUE ZERO.
+           COPY MONEYFMT.
+           COPY EXCPCTL.
+
+           01 WS-REC-COUNT   PIC 9(6) VALUE ZERO.
+           01 WS-ERR-COUNT   PIC 9(6) VALUE ZERO.
+           01 WS-REJ-COUNT   PIC 9(6) VALUE ZERO.
+           01 WS-SUM-RESULTS PIC 9(10) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRANFILE
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "! Cannot open " "arith_tran.txt"
+                       " status " WS-TRAN-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RESFILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL END-OF-FILE
+               READ TRANFILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM 1000-PROCESS-TRAN
+               END-READ
+           END-PERFORM
+           CLOSE TRANFILE
+           PERFORM 2000-WRITE-SUMMARY
+           CLOSE RESFILE
+           DISPLAY "Arithmetic batch complete. Records: " WS-REC-COUNT
+                   " Errors: " WS-ERR-COUNT
+                   " Rejected: " WS-REJ-COUNT
+           STOP RUN.
+
+       1000-PROCESS-TRAN.
+      *> A record that doesn't match its PIC 9 picture isn't caught by
+      *> READ itself -- LINE SEQUENTIAL just moves the raw bytes in --
+      *> so both operands are NUMERIC-tested before anything downstream
+      *> touches them; see request 033.
+           IF TRAN-A NOT NUMERIC OR TRAN-B NOT NUMERIC
+               PERFORM 1050-REJECT-MALFORMED-TRAN
+           ELSE
+               PERFORM 1060-PROCESS-VALID-TRAN
+           END-IF.
+
+       1050-REJECT-MALFORMED-TRAN.
+           ADD 1 TO WS-REJ-COUNT
+           MOVE "ARITHMETICBATCH" TO EXC-PROGRAM-NAME
+           MOVE "arith_tran.txt"  TO EXC-SOURCE-FILE
+           MOVE "TRAN-A/TRAN-B"   TO EXC-FIELD-NAME
+           MOVE TRAN-RECORD       TO EXC-RAW-VALUE
+           MOVE "non-numeric transaction record" TO EXC-REASON
+           CALL "ExceptionLog" USING EXCEPTION-LOG-BLOCK
+           MOVE SPACES TO RES-RECORD
+           STRING "** REJECTED: non-numeric transaction record '"
+                  TRAN-RECORD "' -- see hopper_exceptions.txt"
+               DELIMITED BY SIZE INTO RES-RECORD
+           WRITE RES-RECORD
+           DISPLAY "  ! Malformed transaction record rejected -- see "
+                   "hopper_exceptions.txt".
+
+       1060-PROCESS-VALID-TRAN.
+           ADD 1 TO WS-REC-COUNT
+           MOVE TRAN-A TO WS-A
+           MOVE TRAN-B TO WS-B
+
+           ADD WS-A TO WS-B GIVING WS-RESULT
+           MOVE SPACES TO RES-RECORD
+           STRING "ADD:      " WS-A " + " WS-B " = " WS-RESULT
+               DELIMITED BY SIZE INTO RES-RECORD
+           WRITE RES-RECORD
+
+           SUBTRACT WS-B FROM WS-A GIVING WS-RESULT
+           MOVE SPACES TO RES-RECORD
+           STRING "SUBTRACT: " WS-A " - " WS-B " = " WS-RESULT
+               DELIMITED BY SIZE INTO RES-RECORD
+           WRITE RES-RECORD
+
+           MULTIPLY WS-A BY WS-B GIVING WS-RESULT
+           MOVE SPACES TO RES-RECORD
+           STRING "MULTIPLY: " WS-A " * " WS-B " = " WS-RESULT
+               DELIMITED BY SIZE INTO RES-RECORD
+           WRITE RES-RECORD
+
+           IF WS-B = ZERO
+               ADD 1 TO WS-ERR-COUNT
+               MOVE SPACES TO RES-RECORD
+               STRING "DIVIDE:   " WS-A " / " WS-B
+                      " = ** divide by zero skipped **"
+                   DELIMITED BY SIZE INTO RES-RECORD
+               WRITE RES-RECORD
+           ELSE
+               DIVIDE WS-A BY WS-B GIVING WS-RESULT ROUNDED
+                   REMAINDER WS-REM
+                   ON SIZE ERROR
+                       ADD 1 TO WS-ERR-COUNT
+                       MOVE SPACES TO RES-RECORD
+                       STRING "DIVIDE:   ** size error, flagged **"
+                           DELIMITED BY SIZE INTO RES-RECORD
+                       WRITE RES-RECORD
+                   NOT ON SIZE ERROR
+                       MOVE SPACES TO RES-RECORD
+                       STRING "DIVIDE:   " WS-A " / " WS-B " = "
+                              WS-RESULT " REM " WS-REM
+                           DELIMITED BY SIZE INTO RES-RECORD
+                       WRITE RES-RECORD
+               END-DIVIDE
+           END-IF
+
+           COMPUTE WS-RESULT = (WS-A * WS-A) + (WS-B * WS-B)
+               ON SIZE ERROR
+                   ADD 1 TO WS-ERR-COUNT
+                   MOVE SPACES TO RES-RECORD
+                   STRING "COMPUTE:  ** size error, flagged **"
+                       DELIMITED BY SIZE INTO RES-RECORD
+                   WRITE RES-RECORD
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO MF-RAW-AMOUNT
+                   CALL "MoneyFormat" USING MONEY-CONTROL-BLOCK
+                   ADD WS-RESULT TO WS-SUM-RESULTS
+                   MOVE SPACES TO RES-RECORD
+                   STRING "COMPUTE:  A^2 + B^2 = "
+                          FUNCTION TRIM(MF-FORMATTED)
+                       DELIMITED BY SIZE INTO RES-RECORD
+                   WRITE RES-RECORD
+           END-COMPUTE.
+
+       2000-WRITE-SUMMARY.
+           MOVE SPACES TO RES-RECORD
+           WRITE RES-RECORD
+           STRING "SUMMARY: records=" WS-REC-COUNT
+                  " errors=" WS-ERR-COUNT
+                  " rejected=" WS-REJ-COUNT
+                  " sum(A^2+B^2)=" WS-SUM-RESULTS
+               DELIMITED BY SIZE INTO RES-RECORD
+           WRITE RES-RECORD.
